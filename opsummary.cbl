@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSUMMARY.
+       AUTHOR. BRUNO PACHECO.
+      *******************************************
+      *   NIGHTLY OPERATIONS SUMMARY             *
+      *   PULLS THE EMPLOYEES SALARY RUN'S       *
+      *   GRAND TOTAL FROM SALARY.LPT AND THE    *
+      *   PETSTORE END-OF-DAY TILL RECONCILIATION*
+      *   REPORT TOGETHER INTO ONE COMBINED      *
+      *   REPORT, SO THE MORNING REVIEW DOESN'T  *
+      *   NEED TO OPEN EVERY OUTPUT FILE ON ITS  *
+      *   OWN TO SEE HOW THE SHOP DID OVERNIGHT. *
+      *******************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLLREPORT ASSIGN TO "salary.lpt"
+            FILE STATUS IS WS-PAYROLL-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TILLREPORT ASSIGN TO "till_reconciliation.lpt"
+            FILE STATUS IS WS-TILLRPT-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPSUMMARYFILE ASSIGN TO "ops_summary.lpt"
+            FILE STATUS IS WS-OPSUM-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLLREPORT.
+       01  PAYROLL-REPORT-LINE        PIC X(132).
+           88  PAYROLL-REPORT-EOF         VALUE HIGH-VALUES.
+
+       FD  TILLREPORT.
+       01  TILL-REPORT-LINE           PIC X(132).
+           88  TILL-REPORT-EOF            VALUE HIGH-VALUES.
+
+       FD  OPSUMMARYFILE.
+       01  OPSUMMARY-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAYROLL-STATUS-FIELD.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-PAYROLL-FILE-STATUS==.
+
+       01  WS-TILLRPT-STATUS-FIELD.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-TILLRPT-FILE-STATUS==.
+
+       01  WS-OPSUM-STATUS-FIELD.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-OPSUM-FILE-STATUS==.
+
+       01  WS-PARSED-TOTALS.
+           05  WS-PAYROLL-GRAND-TOTAL      PIC 9(9)V99 VALUE ZEROES.
+           05  WS-TILL-SALE-COUNT          PIC 9(5)    VALUE ZEROES.
+           05  WS-TILL-CASH-COUNT          PIC 9(5)    VALUE ZEROES.
+           05  WS-TILL-EXPECTED-CASH       PIC 9(7)V99 VALUE ZEROES.
+           05  WS-TILL-COUNTED-CASH        PIC 9(7)V99 VALUE ZEROES.
+           05  WS-TILL-VARIANCE            PIC S9(7)V99 VALUE ZEROES.
+
+       01  WS-AVAILABILITY-SWITCHES.
+           05  WS-PAYROLL-AVAIL-SWITCH     PIC X VALUE "N".
+               88  WS-PAYROLL-AVAILABLE        VALUE "Y".
+           05  WS-PAYROLL-FOUND-SWITCH     PIC X VALUE "N".
+               88  WS-PAYROLL-TOTAL-FOUND      VALUE "Y".
+           05  WS-TILLRPT-AVAIL-SWITCH     PIC X VALUE "N".
+               88  WS-TILLRPT-AVAILABLE        VALUE "Y".
+
+      * PARALLEL RECORD LAYOUT FOR RECOGNIZING THE GRAND-TOTAL LINE
+      * ON SALARY.LPT -- SAME PICTURE SHAPE EMPLOYEES USES TO WRITE
+      * WS-REPORT-TOTAL-LINE, SO A GROUP MOVE OF THE RAW PRINT LINE
+      * REINTERPRETS THE BYTES WITHOUT RE-DERIVING THE AMOUNT.
+       01  WS-PAYROLL-TOTAL-LINE.
+           05  WS-PTL-LABEL                PIC X(24).
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-PTL-AMOUNT==
+               ==:WIDTH:== BY ==$$$,$$$,$$9.99==.
+
+      * PARALLEL RECORD LAYOUTS FOR THE FIVE FIXED SUMMARY LINES
+      * WRITTEN BY PETSTORE'S 0019-PRINT-TILL-REPORT.
+       01  WS-TILL-SALES-LINE.
+           05  WS-TSL-LABEL                PIC X(19).
+           05  WS-TSL-SALE-COUNT           PIC ZZ,ZZ9.
+
+       01  WS-TILL-CASH-LINE.
+           05  WS-TCL-LABEL                PIC X(16).
+           05  WS-TCL-CASH-COUNT           PIC ZZ,ZZ9.
+
+       01  WS-TILL-EXPECTED-LINE.
+           05  WS-TEL-LABEL                PIC X(13).
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-TEL-AMOUNT==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-TILL-COUNTED-LINE.
+           05  WS-TCNL-LABEL               PIC X(12).
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-TCNL-AMOUNT==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-TILL-VARIANCE-LINE.
+           05  WS-TVL-LABEL                PIC X(8).
+           05  WS-TVL-VARIANCE             PIC $$$,$$9.99-.
+
+       01  WS-OPSUM-HEADING-1.
+           05  FILLER             PIC X(46) VALUE
+               "ACME CORPORATION - NIGHTLY OPERATIONS SUMMARY".
+
+       01  WS-OPSUM-PAYROLL-STATUS-LINE.
+           05  FILLER             PIC X(19) VALUE "PAYROLL RUN STATUS ".
+           05  WS-OPS-PAYROLL-STATUS PIC X(16).
+
+       01  WS-OPSUM-PAYROLL-TOTAL-LINE.
+           05  FILLER             PIC X(21) VALUE
+               "  GRAND TOTAL SALARY ".
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==WS-OPS-PAYROLL-TOTAL==
+               ==:WIDTH:== BY ==$$$,$$$,$$9.99==.
+
+       01  WS-OPSUM-TILL-STATUS-LINE.
+           05  FILLER             PIC X(27) VALUE
+               "TILL RECONCILIATION STATUS ".
+           05  WS-OPS-TILLRPT-STATUS PIC X(16).
+
+       01  WS-OPSUM-SALES-LINE.
+           05  FILLER             PIC X(22) VALUE
+               "  SALES RUNG UP TODAY ".
+           05  WS-OPS-SALE-COUNT  PIC ZZ,ZZ9.
+
+       01  WS-OPSUM-CASH-LINE.
+           05  FILLER             PIC X(19) VALUE
+               "  CASH SALES TODAY ".
+           05  WS-OPS-CASH-COUNT  PIC ZZ,ZZ9.
+
+       01  WS-OPSUM-EXPECTED-LINE.
+           05  FILLER             PIC X(16) VALUE
+               "  EXPECTED CASH ".
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==WS-OPS-EXPECTED-CASH==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-OPSUM-COUNTED-LINE.
+           05  FILLER             PIC X(15) VALUE
+               "  COUNTED CASH ".
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==WS-OPS-COUNTED-CASH==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-OPSUM-VARIANCE-LINE.
+           05  FILLER             PIC X(16) VALUE
+               "  TILL VARIANCE ".
+           05  WS-OPS-VARIANCE    PIC $$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+       0001-BUILD-OPERATIONS-SUMMARY.
+           PERFORM 0002-OPEN-OPSUMMARY-REPORT.
+           PERFORM 0003-READ-PAYROLL-REPORT.
+           PERFORM 0004-READ-TILL-REPORT.
+           PERFORM 0005-PRINT-OPERATIONS-SUMMARY.
+           CLOSE OPSUMMARYFILE.
+           GOBACK.
+       0001-END.
+
+       0002-OPEN-OPSUMMARY-REPORT.
+           OPEN OUTPUT OPSUMMARYFILE.
+       0002-END.
+
+       0003-READ-PAYROLL-REPORT.
+           OPEN INPUT PAYROLLREPORT.
+           IF WS-PAYROLL-FILE-STATUS-OK
+               SET WS-PAYROLL-AVAILABLE TO TRUE
+               READ PAYROLLREPORT
+                   AT END SET PAYROLL-REPORT-EOF TO TRUE
+               END-READ
+               PERFORM 0006-SCAN-FOR-GRAND-TOTAL
+                   UNTIL PAYROLL-REPORT-EOF OR
+                       WS-PAYROLL-TOTAL-FOUND
+               CLOSE PAYROLLREPORT
+           END-IF.
+       0003-END.
+
+       0004-READ-TILL-REPORT.
+           OPEN INPUT TILLREPORT.
+           IF WS-TILLRPT-FILE-STATUS-OK
+               SET WS-TILLRPT-AVAILABLE TO TRUE
+               READ TILLREPORT
+                   AT END SET TILL-REPORT-EOF TO TRUE
+               END-READ
+               PERFORM 0007-SCAN-TILL-REPORT-LINE UNTIL TILL-REPORT-EOF
+               CLOSE TILLREPORT
+           END-IF.
+       0004-END.
+
+       0005-PRINT-OPERATIONS-SUMMARY.
+           MOVE WS-OPSUM-HEADING-1 TO OPSUMMARY-LINE
+           WRITE OPSUMMARY-LINE
+           MOVE SPACES TO OPSUMMARY-LINE
+           WRITE OPSUMMARY-LINE
+           PERFORM 0008-PRINT-PAYROLL-SECTION
+           MOVE SPACES TO OPSUMMARY-LINE
+           WRITE OPSUMMARY-LINE
+           PERFORM 0009-PRINT-TILL-SECTION.
+       0005-END.
+
+       0006-SCAN-FOR-GRAND-TOTAL.
+           MOVE PAYROLL-REPORT-LINE TO WS-PAYROLL-TOTAL-LINE
+           IF WS-PTL-LABEL IS EQUAL TO "GRAND TOTAL SALARY:"
+               MOVE WS-PTL-AMOUNT TO WS-PAYROLL-GRAND-TOTAL
+               SET WS-PAYROLL-TOTAL-FOUND TO TRUE
+           END-IF
+           READ PAYROLLREPORT
+               AT END SET PAYROLL-REPORT-EOF TO TRUE
+           END-READ.
+       0006-END.
+
+       0007-SCAN-TILL-REPORT-LINE.
+           MOVE TILL-REPORT-LINE TO WS-TILL-SALES-LINE
+           IF WS-TSL-LABEL IS EQUAL TO "SALES RUNG UP TODAY"
+               MOVE WS-TSL-SALE-COUNT TO WS-TILL-SALE-COUNT
+           END-IF
+           MOVE TILL-REPORT-LINE TO WS-TILL-CASH-LINE
+           IF WS-TCL-LABEL IS EQUAL TO "CASH SALES TODAY"
+               MOVE WS-TCL-CASH-COUNT TO WS-TILL-CASH-COUNT
+           END-IF
+           MOVE TILL-REPORT-LINE TO WS-TILL-EXPECTED-LINE
+           IF WS-TEL-LABEL IS EQUAL TO "EXPECTED CASH"
+               MOVE WS-TEL-AMOUNT TO WS-TILL-EXPECTED-CASH
+           END-IF
+           MOVE TILL-REPORT-LINE TO WS-TILL-COUNTED-LINE
+           IF WS-TCNL-LABEL IS EQUAL TO "COUNTED CASH"
+               MOVE WS-TCNL-AMOUNT TO WS-TILL-COUNTED-CASH
+           END-IF
+           MOVE TILL-REPORT-LINE TO WS-TILL-VARIANCE-LINE
+           IF WS-TVL-LABEL IS EQUAL TO "VARIANCE"
+               MOVE WS-TVL-VARIANCE TO WS-TILL-VARIANCE
+           END-IF
+           READ TILLREPORT
+               AT END SET TILL-REPORT-EOF TO TRUE
+           END-READ.
+       0007-END.
+
+       0008-PRINT-PAYROLL-SECTION.
+           IF WS-PAYROLL-AVAILABLE
+               MOVE "COMPLETE" TO WS-OPS-PAYROLL-STATUS
+           ELSE
+               MOVE "NOT AVAILABLE" TO WS-OPS-PAYROLL-STATUS
+           END-IF
+           MOVE WS-OPSUM-PAYROLL-STATUS-LINE TO OPSUMMARY-LINE
+           WRITE OPSUMMARY-LINE
+           IF WS-PAYROLL-AVAILABLE
+               MOVE WS-PAYROLL-GRAND-TOTAL TO WS-OPS-PAYROLL-TOTAL
+               MOVE WS-OPSUM-PAYROLL-TOTAL-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+           END-IF.
+       0008-END.
+
+       0009-PRINT-TILL-SECTION.
+           IF WS-TILLRPT-AVAILABLE
+               MOVE "COMPLETE" TO WS-OPS-TILLRPT-STATUS
+           ELSE
+               MOVE "NOT AVAILABLE" TO WS-OPS-TILLRPT-STATUS
+           END-IF
+           MOVE WS-OPSUM-TILL-STATUS-LINE TO OPSUMMARY-LINE
+           WRITE OPSUMMARY-LINE
+           IF WS-TILLRPT-AVAILABLE
+               MOVE WS-TILL-SALE-COUNT TO WS-OPS-SALE-COUNT
+               MOVE WS-OPSUM-SALES-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+               MOVE WS-TILL-CASH-COUNT TO WS-OPS-CASH-COUNT
+               MOVE WS-OPSUM-CASH-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+               MOVE WS-TILL-EXPECTED-CASH TO WS-OPS-EXPECTED-CASH
+               MOVE WS-OPSUM-EXPECTED-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+               MOVE WS-TILL-COUNTED-CASH TO WS-OPS-COUNTED-CASH
+               MOVE WS-OPSUM-COUNTED-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+               MOVE WS-TILL-VARIANCE TO WS-OPS-VARIANCE
+               MOVE WS-OPSUM-VARIANCE-LINE TO OPSUMMARY-LINE
+               WRITE OPSUMMARY-LINE
+           END-IF.
+       0009-END.
+
+       END PROGRAM OPSUMMARY.

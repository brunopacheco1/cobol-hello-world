@@ -10,21 +10,64 @@
        OBJECT-COMPUTER.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG ASSIGN "runlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
 
        DATA DIVISION.
-       
+
        FILE SECTION.
+       FD  RUNLOG.
+       01  RUNLOG-RECORD PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-NAME PIC X(10).
 
+       01  WS-RUNLOG-CONTROL.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-RUNLOG-STATUS==.
+
+       01  WS-AUDIT-STAMP.
+           05  WS-AUDIT-DATE.
+               10  WS-AUDIT-YEAR  PIC 9(4).
+               10  WS-AUDIT-MONTH PIC 9(2).
+               10  WS-AUDIT-DAY   PIC 9(2).
+           05  WS-AUDIT-TIME      PIC 9(8).
+
+       01  WS-AUDIT-LINE.
+           05  FILLER PIC X(12) VALUE "HELLOWORLD  ".
+           05  AL-OPERATOR-NAME   PIC X(10).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  AL-DATE            PIC 9(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  AL-TIME            PIC 9(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  FILLER PIC X(13) VALUE "SESSION START".
+
        PROCEDURE DIVISION.
        0001-HELLO-WORLD.
 
            DISPLAY "Enter your name".
            ACCEPT  WS-NAME.
            DISPLAY "Hello ", WS-NAME.
-           
-           STOP RUN.
-           
-           END PROGRAM HELLOWORLD.
+           PERFORM 0002-WRITE-AUDIT-STAMP.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       0002-WRITE-AUDIT-STAMP.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-NAME TO AL-OPERATOR-NAME.
+           MOVE WS-AUDIT-DATE TO AL-DATE.
+           MOVE WS-AUDIT-TIME TO AL-TIME.
+           OPEN EXTEND RUNLOG.
+           IF NOT WS-RUNLOG-STATUS-OK
+               OPEN OUTPUT RUNLOG
+           END-IF.
+           MOVE WS-AUDIT-LINE TO RUNLOG-RECORD.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG.
+
+       END PROGRAM HELLOWORLD.

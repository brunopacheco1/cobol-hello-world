@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRUN.
+       AUTHOR. BRUNO PACHECO.
+      *******************************************
+      *   NIGHTLY BATCH WINDOW DRIVER            *
+      *   CALLS HELLOWORLD FOR THE RUN-START     *
+      *   STAMP, THEN EMPLOYEES FOR THE SALARY   *
+      *   JOB, THEN OPSUMMARY TO ROLL THE SALARY *
+      *   RUN AND THE PETSTORE TILL RECONCILIA-  *
+      *   TION (WHEN ONE EXISTS) INTO ONE REPORT *
+      *   FOR THE MORNING REVIEW, CHECKING EACH  *
+      *   STEP'S RETURN CODE BEFORE MOVING ON.   *
+      *******************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-STATUS.
+           05 WS-HELLOWORLD-RC      PIC S9(4) VALUE ZERO.
+           05 WS-EMPLOYEES-RC       PIC S9(4) VALUE ZERO.
+           05 WS-OPSUMMARY-RC       PIC S9(4) VALUE ZERO.
+           05 WS-JOB-ABORT-SWITCH   PIC X(1)  VALUE "N".
+              88 WS-JOB-ABORTED     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0001-RUN-NIGHTLY-BATCH.
+           DISPLAY "DAILYRUN - NIGHTLY BATCH WINDOW STARTING".
+           PERFORM 0002-RUN-HELLOWORLD-STEP.
+           IF NOT WS-JOB-ABORTED
+               PERFORM 0003-RUN-EMPLOYEES-STEP
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM 0005-RUN-OPSUMMARY-STEP
+           END-IF.
+           PERFORM 0004-PRINT-JOB-SUMMARY.
+           STOP RUN.
+       0001-END.
+
+       0002-RUN-HELLOWORLD-STEP.
+           CALL "HELLOWORLD"
+           MOVE RETURN-CODE TO WS-HELLOWORLD-RC
+           IF WS-HELLOWORLD-RC IS NOT EQUAL TO ZERO
+               DISPLAY "DAILYRUN - HELLOWORLD STEP FAILED, RC=",
+                   WS-HELLOWORLD-RC
+               SET WS-JOB-ABORTED TO TRUE
+           END-IF.
+       0002-END.
+
+       0003-RUN-EMPLOYEES-STEP.
+           CALL "EMPLOYEES"
+           MOVE RETURN-CODE TO WS-EMPLOYEES-RC
+           IF WS-EMPLOYEES-RC IS NOT EQUAL TO ZERO
+               DISPLAY "DAILYRUN - EMPLOYEES STEP FAILED, RC=",
+                   WS-EMPLOYEES-RC
+               SET WS-JOB-ABORTED TO TRUE
+           END-IF.
+       0003-END.
+
+       0004-PRINT-JOB-SUMMARY.
+           IF WS-JOB-ABORTED
+               DISPLAY "DAILYRUN - NIGHTLY BATCH WINDOW FAILED"
+           ELSE
+               DISPLAY "DAILYRUN - NIGHTLY BATCH WINDOW COMPLETE"
+           END-IF.
+       0004-END.
+
+       0005-RUN-OPSUMMARY-STEP.
+           CALL "OPSUMMARY"
+           MOVE RETURN-CODE TO WS-OPSUMMARY-RC
+           IF WS-OPSUMMARY-RC IS NOT EQUAL TO ZERO
+               DISPLAY "DAILYRUN - OPSUMMARY STEP FAILED, RC=",
+                   WS-OPSUMMARY-RC
+               SET WS-JOB-ABORTED TO TRUE
+           END-IF.
+       0005-END.
+
+       END PROGRAM DAILYRUN.

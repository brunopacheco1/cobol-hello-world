@@ -3,40 +3,265 @@
        AUTHOR. BRUNO PACHECO.
       ************************************************
       * PETSTORE CASH REGISTER                       *
-      * TODO: PRINT ALL ITEMS                        *
-      *       PRINT TOTAL COST AS MONEY              *
       ************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEMMASTER ASSIGN "itemmaster.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-ITEM-CODE
+               FILE STATUS IS WS-ITEMMASTER-STATUS.
+           SELECT SALESLOG ASSIGN "saleslog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESLOG-STATUS.
+           SELECT TILLREPORTFILE ASSIGN "till_reconciliation.lpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TILL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ITEMMASTER.
+       01  ITEMMASTER-RECORD.
+           05  MASTER-ITEM-CODE    PIC X(6).
+           05  MASTER-DESCRIPTION  PIC X(10).
+           COPY UNITAMTFLD REPLACING ==:NAME:== BY ==MASTER-PRICE==.
+
+       FD  SALESLOG.
+       01  SALESLOG-RECORD           PIC X(80).
+           88  SALESLOG-EOF              VALUE HIGH-VALUES.
+       01  SALESLOG-RECORD-TYPE-VIEW REDEFINES SALESLOG-RECORD.
+           05  SLV-REC-TYPE           PIC X.
+               88  SLV-REC-IS-ITEM        VALUE 'I'.
+           05  FILLER                 PIC X(79).
+
+       FD  TILLREPORTFILE.
+       01  TILL-REPORT-LINE          PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  ITEM OCCURS 100 TIMES INDEXED BY I.
+           05  ITEM-CODE        PIC X(6).
            05  ITEM-DESCRIPTION PIC X(10).
-           05  ITEM-PRICE       PIC 999V99.
+           COPY UNITAMTFLD REPLACING ==:NAME:== BY ==ITEM-PRICE==.
            05  ITEM-QUANTITY    PIC 999.
-           05  ITEM-COST        PIC 999V99.
+           COPY UNITAMTFLD REPLACING ==:NAME:== BY ==ITEM-COST==.
 
        01  CASH-REGISTER.
            05  TOTAL-QUANTITY          PIC 999 VALUE ZEROES.
-           05  TOTAL-COST              PIC 99999V99 VALUE ZEROES.
-           05  TOTAL-COST-DISCOUNTED   PIC 99999V99 VALUE ZEROES.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY ==TOTAL-COST==.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY
+               ==TOTAL-COST-DISCOUNTED==.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY ==TAX-AMOUNT==.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY
+               ==TOTAL-COST-WITH-TAX==.
+           05  DISCOUNT-RATE-APPLIED   PIC 9V99     VALUE 1.00.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY ==DISCOUNT-AMOUNT==.
 
        01  WS-CONTROL.
-           05  DISCOUNT                PIC V9  VALUE .8.
-           05  MINIMUM-FOR-DISCOUNT    PIC 999 VALUE 100.
+           05  TAX-RATE                PIC V999 VALUE .085.
            05  USER-ANSWER             PIC A.
                88  DONE                VALUE 'N'.
+               88  VOID-LAST           VALUE 'V'.
+           05  OPERATION-MODE          PIC X VALUE '1'.
+               88  MODE-RING-UP-SALE   VALUE '1'.
+               88  MODE-TILL-RECONCILE VALUE '2'.
+
+       01  WS-DISCOUNT-SCHEDULE.
+           05  TIER-1-MINIMUM          PIC 999 VALUE 100.
+           05  TIER-1-DISCOUNT         PIC V99 VALUE .90.
+           05  TIER-2-MINIMUM          PIC 999 VALUE 250.
+           05  TIER-2-DISCOUNT         PIC V99 VALUE .85.
+           05  TIER-3-MINIMUM          PIC 999 VALUE 500.
+           05  TIER-3-DISCOUNT         PIC V99 VALUE .75.
+
+       01  WS-TENDER-CONTROL.
+           05  TENDER-TYPE              PIC X VALUE SPACE.
+               88  TENDER-CASH               VALUE 'C'.
+               88  TENDER-CARD               VALUE 'K'.
+               88  TENDER-CHECK              VALUE 'H'.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY ==AMOUNT-TENDERED==.
+           COPY TOTALAMTFLD REPLACING ==:NAME:== BY ==CHANGE-DUE==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==DISPLAY-AMOUNT-TENDERED== ==:WIDTH:== BY ==$$,$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==DISPLAY-CHANGE-DUE==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+
+       01  WS-ITEMMASTER-CONTROL.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-ITEMMASTER-STATUS==.
+           05  ITEMMASTER-SWITCH       PIC X VALUE 'N'.
+               88  ITEMMASTER-AVAILABLE     VALUE 'Y'.
+           05  MASTER-FOUND-SWITCH     PIC X.
+               88  ITEM-MASTER-FOUND        VALUE 'Y'.
+               88  ITEM-MASTER-NOT-FOUND    VALUE 'N'.
+
+       01  WS-SALESLOG-CONTROL.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-SALESLOG-STATUS==.
+           05  WS-SALE-DATE.
+               10  WS-SALE-YEAR        PIC 9(4).
+               10  WS-SALE-MONTH       PIC 9(2).
+               10  WS-SALE-DAY         PIC 9(2).
+
+       01  WS-SALESLOG-DETAIL-LINE.
+           05  SL-REC-TYPE             PIC X     VALUE 'S'.
+               88  SL-REC-IS-SALE           VALUE 'S'.
+               88  SL-REC-IS-ITEM           VALUE 'I'.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  SL-DATE                 PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  SL-TIME                 PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY QTYFLD REPLACING ==:NAME:== BY ==SL-QUANTITY==
+               ==:WIDTH:== BY ==ZZ999==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==SL-TOTAL-WITH-TAX==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  SL-TENDER-TYPE          PIC X.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==SL-AMOUNT-TENDERED==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==SL-CHANGE-DUE==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  SL-DISCOUNT-RATE        PIC 9V99.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==SL-DISCOUNT-AMOUNT==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+
+       01  WS-SALESLOG-ITEM-LINE.
+           05  IL-REC-TYPE             PIC X     VALUE 'I'.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  IL-ITEM-CODE            PIC X(6).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  IL-ITEM-DESCRIPTION     PIC X(10).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY QTYFLD REPLACING ==:NAME:== BY ==IL-QUANTITY==
+               ==:WIDTH:== BY ==ZZ999==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==IL-PRICE==
+               ==:WIDTH:== BY ==$$$9.99==.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==IL-COST==
+               ==:WIDTH:== BY ==$$$9.99==.
+
 
        01  WS-DISPLAY.
-           05  DISPLAY-TOTAL-QUANTITY   PIC ZZ999.
-           05  DISPLAY-TOTAL-COST       PIC ZZ99V99.
+           05  WS-ITEM-COUNT                 PIC 999 VALUE ZEROES.
+           COPY QTYFLD REPLACING ==:NAME:== BY
+               ==DISPLAY-TOTAL-QUANTITY== ==:WIDTH:== BY ==ZZ999==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==DISPLAY-ITEM-PRICE==
+               ==:WIDTH:== BY ==$$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==DISPLAY-ITEM-COST==
+               ==:WIDTH:== BY ==$$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==DISPLAY-TOTAL-COST==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==DISPLAY-TOTAL-COST-DISCOUNTED==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==DISPLAY-TAX-AMOUNT==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==DISPLAY-TOTAL-COST-WITH-TAX==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+
+       01  WS-TILL-RUN-DATE-RECORD.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==02 WS-TILL-RUN-DATE==
+               ==:YEAR:== BY ==WS-TILL-RUN-YEAR==
+               ==:MONTH:== BY ==WS-TILL-RUN-MONTH==
+               ==:DAY:== BY ==WS-TILL-RUN-DAY==.
+
+       01  WS-TILL-SALE-DATE-RECORD.
+           COPY DATEFLD REPLACING
+               ==:GROUP:== BY ==02 TILL-SL-SALE-DATE==
+               ==:YEAR:== BY ==TILL-SL-SALE-YEAR==
+               ==:MONTH:== BY ==TILL-SL-SALE-MONTH==
+               ==:DAY:== BY ==TILL-SL-SALE-DAY==.
+
+       01  WS-TILL-CONTROL.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-TILL-FILE-STATUS==.
+           05  TILL-SL-SALE-TOTAL          PIC 9(5)V99 VALUE ZEROES.
+           05  WS-TILL-SALE-COUNT          PIC 9(5)    VALUE ZEROES.
+           05  WS-TILL-CASH-SALE-COUNT     PIC 9(5)    VALUE ZEROES.
+           05  WS-TILL-EXPECTED-CASH       PIC 9(7)V99 VALUE ZEROES.
+           05  WS-TILL-COUNTED-CASH        PIC 9(7)V99 VALUE ZEROES.
+           05  WS-TILL-VARIANCE            PIC S9(7)V99 VALUE ZEROES.
+
+       01  WS-TILL-SALESLOG-LINE.
+           05  TILL-SL-REC-TYPE        PIC X.
+           05  FILLER                  PIC X(1).
+           05  TILL-SL-DATE            PIC 9(8).
+           05  FILLER                  PIC X(1).
+           05  TILL-SL-TIME            PIC 9(8).
+           05  FILLER                  PIC X(1).
+           COPY QTYFLD REPLACING ==:NAME:== BY ==TILL-SL-QUANTITY==
+               ==:WIDTH:== BY ==ZZ999==.
+           05  FILLER                  PIC X(1).
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==TILL-SL-TOTAL-WITH-TAX==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           05  FILLER                  PIC X(1).
+           05  TILL-SL-TENDER-TYPE     PIC X.
+               88  TILL-SL-TENDER-CASH VALUE 'C'.
+           05  FILLER                  PIC X(1).
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==TILL-SL-AMOUNT-TENDERED==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+           05  FILLER                  PIC X(1).
+           COPY MONEYFLD REPLACING ==:NAME:== BY
+               ==TILL-SL-CHANGE-DUE==
+               ==:WIDTH:== BY ==$$,$$9.99==.
+
+       01  WS-TILL-HEADING-1.
+           05  FILLER             PIC X(41) VALUE
+               "PETSTORE - END OF DAY TILL RECONCILIATION".
+
+       01  WS-TILL-SUMMARY-LINE-1.
+           05  FILLER             PIC X(19) VALUE "SALES RUNG UP TODAY".
+           05  TL-SALE-COUNT      PIC ZZ,ZZ9.
+
+       01  WS-TILL-SUMMARY-LINE-2.
+           05  FILLER             PIC X(16) VALUE "CASH SALES TODAY".
+           05  TL-CASH-SALE-COUNT PIC ZZ,ZZ9.
+
+       01  WS-TILL-SUMMARY-LINE-3.
+           05  FILLER             PIC X(13) VALUE "EXPECTED CASH".
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==TL-EXPECTED-CASH==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-TILL-SUMMARY-LINE-4.
+           05  FILLER             PIC X(12) VALUE "COUNTED CASH".
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==TL-COUNTED-CASH==
+               ==:WIDTH:== BY ==$$$,$$9.99==.
+
+       01  WS-TILL-SUMMARY-LINE-5.
+           05  FILLER             PIC X(8) VALUE "VARIANCE".
+           05  TL-VARIANCE        PIC $$$,$$9.99-.
 
        PROCEDURE DIVISION.
 
        0001-START.
            PERFORM 0002-WELCOME-USER.
-           PERFORM 0003-ASK-FOR-ITEM UNTIL DONE.
-           PERFORM 0004-CALCULATE-DISCOUNT.
-           PERFORM 0005-DISPLAY-BILL.
+           PERFORM 0016-ASK-OPERATION-MODE.
+           IF MODE-TILL-RECONCILE
+               PERFORM 0017-RUN-TILL-RECONCILIATION
+           ELSE
+               PERFORM 0008-OPEN-ITEM-MASTER
+               PERFORM 0013-OPEN-SALESLOG
+               SET I TO 1
+               PERFORM 0003-ASK-FOR-ITEM UNTIL DONE
+               PERFORM 0004-CALCULATE-DISCOUNT
+               PERFORM 0005-CALCULATE-TAX
+               PERFORM 0006-DISPLAY-BILL
+               PERFORM 0011-TAKE-PAYMENT
+               PERFORM 0014-WRITE-SALESLOG
+               PERFORM 0009-CLOSE-ITEM-MASTER
+               PERFORM 0015-CLOSE-SALESLOG
+           END-IF
            STOP RUN.
        0001-END.
 
@@ -45,34 +270,269 @@
        0002-END.
 
        0003-ASK-FOR-ITEM.
-           DISPLAY "Item description:"
-           ACCEPT ITEM-DESCRIPTION (I)
-           DISPLAY "Item price:"
-           ACCEPT ITEM-PRICE (I)
-           DISPLAY "Item quantity:"
-           ACCEPT ITEM-QUANTITY (I)
-           COMPUTE ITEM-COST (I) = ITEM-QUANTITY (I) * ITEM-PRICE (I)
-           ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY
-           ADD ITEM-COST (I) TO TOTAL-COST
-           ADD 1 TO I
-           DISPLAY "Do you have items to include? Y/N".
-           ACCEPT USER-ANSWER.
+           IF I IS GREATER THAN 100
+               DISPLAY "No more items can be entered on this ticket."
+               MOVE 'N' TO USER-ANSWER
+           ELSE
+               DISPLAY "Item code:"
+               ACCEPT ITEM-CODE (I)
+               SET ITEM-MASTER-NOT-FOUND TO TRUE
+               IF ITEMMASTER-AVAILABLE
+                   PERFORM 0010-LOOKUP-ITEM-MASTER
+               END-IF
+               IF ITEM-MASTER-FOUND
+                   MOVE MASTER-DESCRIPTION TO ITEM-DESCRIPTION (I)
+                   MOVE MASTER-PRICE TO ITEM-PRICE (I)
+               ELSE
+                   DISPLAY "Item code not on file; enter manually."
+                   DISPLAY "Item description:"
+                   ACCEPT ITEM-DESCRIPTION (I)
+                   DISPLAY "Item price:"
+                   ACCEPT ITEM-PRICE (I)
+               END-IF
+               DISPLAY "Item quantity:"
+               ACCEPT ITEM-QUANTITY (I)
+               COMPUTE ITEM-COST (I) =
+                   ITEM-QUANTITY (I) * ITEM-PRICE (I)
+               ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY
+               ADD ITEM-COST (I) TO TOTAL-COST
+               ADD 1 TO I
+               DISPLAY "Do you have items to include? Y/N"
+                   " (or V to void the last item)"
+               ACCEPT USER-ANSWER
+               IF VOID-LAST
+                   PERFORM 0012-VOID-LAST-ITEM
+               END-IF
+           END-IF.
        0003-END.
 
        0004-CALCULATE-DISCOUNT.
-           IF TOTAL-COST IS GREATER THAN MINIMUM-FOR-DISCOUNT THEN
-               COMPUTE TOTAL-COST-DISCOUNTED = TOTAL-COST * DISCOUNT
+           IF TOTAL-COST IS GREATER THAN TIER-3-MINIMUM
+               MOVE TIER-3-DISCOUNT TO DISCOUNT-RATE-APPLIED
+               COMPUTE TOTAL-COST-DISCOUNTED =
+                   TOTAL-COST * TIER-3-DISCOUNT
            ELSE
-               MOVE TOTAL-COST TO TOTAL-COST-DISCOUNTED
+               IF TOTAL-COST IS GREATER THAN TIER-2-MINIMUM
+                   MOVE TIER-2-DISCOUNT TO DISCOUNT-RATE-APPLIED
+                   COMPUTE TOTAL-COST-DISCOUNTED =
+                       TOTAL-COST * TIER-2-DISCOUNT
+               ELSE
+                   IF TOTAL-COST IS GREATER THAN TIER-1-MINIMUM
+                       MOVE TIER-1-DISCOUNT TO DISCOUNT-RATE-APPLIED
+                       COMPUTE TOTAL-COST-DISCOUNTED =
+                           TOTAL-COST * TIER-1-DISCOUNT
+                   ELSE
+                       MOVE 1.00 TO DISCOUNT-RATE-APPLIED
+                       MOVE TOTAL-COST TO TOTAL-COST-DISCOUNTED
+                   END-IF
+               END-IF
            END-IF.
+           COMPUTE DISCOUNT-AMOUNT = TOTAL-COST - TOTAL-COST-DISCOUNTED.
        0004-END.
 
-       0005-DISPLAY-BILL.
+       0005-CALCULATE-TAX.
+           COMPUTE TAX-AMOUNT = TOTAL-COST-DISCOUNTED * TAX-RATE.
+           COMPUTE TOTAL-COST-WITH-TAX =
+               TOTAL-COST-DISCOUNTED + TAX-AMOUNT.
+       0005-END.
+
+       0006-DISPLAY-BILL.
+           COMPUTE WS-ITEM-COUNT = I - 1.
+           DISPLAY "----- ITEMIZED BILL -----".
+           PERFORM 0007-PRINT-ITEM-LINE
+               VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT.
+           DISPLAY "--------------------------".
            MOVE TOTAL-COST TO DISPLAY-TOTAL-COST.
+           MOVE TOTAL-COST-DISCOUNTED TO DISPLAY-TOTAL-COST-DISCOUNTED.
+           MOVE TAX-AMOUNT TO DISPLAY-TAX-AMOUNT.
+           MOVE TOTAL-COST-WITH-TAX TO DISPLAY-TOTAL-COST-WITH-TAX.
            MOVE TOTAL-QUANTITY TO DISPLAY-TOTAL-QUANTITY.
-           DISPLAY "Total cost: ", TOTAL-COST.
-           DISPLAY "Total cost with discount: ", TOTAL-COST-DISCOUNTED.
-           DISPLAY "Total quantity: ", TOTAL-QUANTITY.
-       0005-END.
+           DISPLAY "Total cost: ", DISPLAY-TOTAL-COST.
+           DISPLAY "Total cost with discount: ",
+               DISPLAY-TOTAL-COST-DISCOUNTED.
+           DISPLAY "Sales tax: ", DISPLAY-TAX-AMOUNT.
+           DISPLAY "Total cost with tax: ", DISPLAY-TOTAL-COST-WITH-TAX.
+           DISPLAY "Total quantity: ", DISPLAY-TOTAL-QUANTITY.
+       0006-END.
+
+       0007-PRINT-ITEM-LINE.
+           MOVE ITEM-PRICE (I) TO DISPLAY-ITEM-PRICE.
+           MOVE ITEM-COST (I) TO DISPLAY-ITEM-COST.
+           DISPLAY ITEM-DESCRIPTION (I), "  QTY ", ITEM-QUANTITY (I),
+               "  PRICE ", DISPLAY-ITEM-PRICE, "  COST ",
+               DISPLAY-ITEM-COST.
+       0007-END.
+
+       0008-OPEN-ITEM-MASTER.
+           OPEN INPUT ITEMMASTER.
+           IF WS-ITEMMASTER-STATUS-OK
+               SET ITEMMASTER-AVAILABLE TO TRUE
+           ELSE
+               DISPLAY "Item master file not available; "
+                   "manual entry only."
+           END-IF.
+       0008-END.
+
+       0009-CLOSE-ITEM-MASTER.
+           IF ITEMMASTER-AVAILABLE
+               CLOSE ITEMMASTER
+           END-IF.
+       0009-END.
+
+       0010-LOOKUP-ITEM-MASTER.
+           MOVE ITEM-CODE (I) TO MASTER-ITEM-CODE.
+           READ ITEMMASTER
+               INVALID KEY
+                   SET ITEM-MASTER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ITEM-MASTER-FOUND TO TRUE
+           END-READ.
+       0010-END.
+
+       0011-TAKE-PAYMENT.
+           DISPLAY "Tender type: (C)ash, (K)ard, (H)check".
+           ACCEPT TENDER-TYPE.
+           IF TENDER-CASH
+               DISPLAY "Amount tendered:"
+               ACCEPT AMOUNT-TENDERED
+               IF AMOUNT-TENDERED IS LESS THAN TOTAL-COST-WITH-TAX
+                   DISPLAY "Amount tendered is less than amount due."
+                   MOVE ZEROES TO CHANGE-DUE
+               ELSE
+                   COMPUTE CHANGE-DUE =
+                       AMOUNT-TENDERED - TOTAL-COST-WITH-TAX
+               END-IF
+               MOVE AMOUNT-TENDERED TO DISPLAY-AMOUNT-TENDERED
+               MOVE CHANGE-DUE TO DISPLAY-CHANGE-DUE
+               DISPLAY "Amount tendered: ", DISPLAY-AMOUNT-TENDERED
+               DISPLAY "Change due: ", DISPLAY-CHANGE-DUE
+           ELSE
+               DISPLAY "Payment recorded. No change due."
+           END-IF.
+       0011-END.
+
+       0012-VOID-LAST-ITEM.
+           IF I IS GREATER THAN 1
+               SUBTRACT 1 FROM I
+               SUBTRACT ITEM-QUANTITY (I) FROM TOTAL-QUANTITY
+               SUBTRACT ITEM-COST (I) FROM TOTAL-COST
+               DISPLAY "Voided: ", ITEM-DESCRIPTION (I)
+           ELSE
+               DISPLAY "No items to void."
+           END-IF.
+       0012-END.
+
+       0013-OPEN-SALESLOG.
+           OPEN EXTEND SALESLOG
+           IF NOT WS-SALESLOG-STATUS-OK
+               OPEN OUTPUT SALESLOG
+           END-IF.
+       0013-END.
+
+       0014-WRITE-SALESLOG.
+           ACCEPT WS-SALE-DATE FROM DATE YYYYMMDD.
+           ACCEPT SL-TIME FROM TIME.
+           PERFORM 0020-WRITE-ITEM-DETAIL-LINE
+               VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT.
+           SET SL-REC-IS-SALE TO TRUE.
+           MOVE WS-SALE-DATE TO SL-DATE.
+           MOVE TOTAL-QUANTITY TO SL-QUANTITY.
+           MOVE TOTAL-COST-WITH-TAX TO SL-TOTAL-WITH-TAX.
+           MOVE TENDER-TYPE TO SL-TENDER-TYPE.
+           MOVE AMOUNT-TENDERED TO SL-AMOUNT-TENDERED.
+           MOVE CHANGE-DUE TO SL-CHANGE-DUE.
+           MOVE DISCOUNT-RATE-APPLIED TO SL-DISCOUNT-RATE.
+           MOVE DISCOUNT-AMOUNT TO SL-DISCOUNT-AMOUNT.
+           MOVE WS-SALESLOG-DETAIL-LINE TO SALESLOG-RECORD.
+           WRITE SALESLOG-RECORD.
+       0014-END.
+
+       0015-CLOSE-SALESLOG.
+           CLOSE SALESLOG.
+       0015-END.
+
+       0016-ASK-OPERATION-MODE.
+           DISPLAY "Enter 1 to ring up a sale, ".
+           DISPLAY "or 2 to run end-of-day till reconciliation:".
+           ACCEPT OPERATION-MODE.
+       0016-END.
+
+       0017-RUN-TILL-RECONCILIATION.
+           ACCEPT WS-TILL-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT SALESLOG
+           IF WS-SALESLOG-STATUS-OK
+               READ SALESLOG
+                   AT END SET SALESLOG-EOF TO TRUE
+               END-READ
+               PERFORM 0018-ACCUMULATE-TILL-SALE UNTIL SALESLOG-EOF
+               CLOSE SALESLOG
+           ELSE
+               DISPLAY "No sales log found; reporting zero sales for ",
+                   "today."
+           END-IF
+           DISPLAY "Enter counted cash in drawer:"
+           ACCEPT WS-TILL-COUNTED-CASH
+           COMPUTE WS-TILL-VARIANCE =
+               WS-TILL-COUNTED-CASH - WS-TILL-EXPECTED-CASH
+           PERFORM 0019-PRINT-TILL-REPORT.
+       0017-END.
+
+       0018-ACCUMULATE-TILL-SALE.
+           IF NOT SLV-REC-IS-ITEM
+               MOVE SALESLOG-RECORD TO WS-TILL-SALESLOG-LINE
+               MOVE TILL-SL-DATE TO TILL-SL-SALE-DATE
+               MOVE TILL-SL-TOTAL-WITH-TAX TO TILL-SL-SALE-TOTAL
+               IF TILL-SL-SALE-YEAR IS EQUAL TO WS-TILL-RUN-YEAR AND
+                   TILL-SL-SALE-MONTH IS EQUAL TO WS-TILL-RUN-MONTH AND
+                   TILL-SL-SALE-DAY IS EQUAL TO WS-TILL-RUN-DAY
+                   ADD 1 TO WS-TILL-SALE-COUNT
+                   IF TILL-SL-TENDER-CASH
+                       ADD 1 TO WS-TILL-CASH-SALE-COUNT
+                       ADD TILL-SL-SALE-TOTAL TO WS-TILL-EXPECTED-CASH
+                   END-IF
+               END-IF
+           END-IF
+           READ SALESLOG
+               AT END SET SALESLOG-EOF TO TRUE
+           END-READ.
+       0018-END.
+
+       0019-PRINT-TILL-REPORT.
+           OPEN OUTPUT TILLREPORTFILE
+           IF NOT WS-TILL-FILE-STATUS-OK
+               DISPLAY "PETSTORE ABEND - TILLREPORTFILE I/O ERROR"
+               DISPLAY "FILE STATUS CODE: ", WS-TILL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-TILL-HEADING-1 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           MOVE WS-TILL-SALE-COUNT TO TL-SALE-COUNT
+           MOVE WS-TILL-SUMMARY-LINE-1 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           MOVE WS-TILL-CASH-SALE-COUNT TO TL-CASH-SALE-COUNT
+           MOVE WS-TILL-SUMMARY-LINE-2 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           MOVE WS-TILL-EXPECTED-CASH TO TL-EXPECTED-CASH
+           MOVE WS-TILL-SUMMARY-LINE-3 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           MOVE WS-TILL-COUNTED-CASH TO TL-COUNTED-CASH
+           MOVE WS-TILL-SUMMARY-LINE-4 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           MOVE WS-TILL-VARIANCE TO TL-VARIANCE
+           MOVE WS-TILL-SUMMARY-LINE-5 TO TILL-REPORT-LINE
+           WRITE TILL-REPORT-LINE
+           CLOSE TILLREPORTFILE.
+       0019-END.
+
+       0020-WRITE-ITEM-DETAIL-LINE.
+           MOVE ITEM-CODE (I) TO IL-ITEM-CODE.
+           MOVE ITEM-DESCRIPTION (I) TO IL-ITEM-DESCRIPTION.
+           MOVE ITEM-QUANTITY (I) TO IL-QUANTITY.
+           MOVE ITEM-PRICE (I) TO IL-PRICE.
+           MOVE ITEM-COST (I) TO IL-COST.
+           MOVE WS-SALESLOG-ITEM-LINE TO SALESLOG-RECORD.
+           WRITE SALESLOG-RECORD.
+       0020-END.
 
        END PROGRAM PETSTORE.

@@ -5,33 +5,99 @@
       * CALCULATE CIRCUMFERENCE AND AREA OF A CIRCLE *
       ************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RADIUSFILE ASSIGN "radius.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RADIUS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RADIUSFILE.
+       01  RADIUS-RECORD PIC 9(5)V9(5).
 
        WORKING-STORAGE SECTION.
        01  WS-CONSTANTS.
-           05  WS-PI PIC 9(1)V9(5) VALUE 3.14159.
+           05  WS-PI PIC 9(1)V9(9) VALUE 3.141592654.
 
        01  WS-CIRCLE.
-           05  WS-RADIUS        PIC 9(5)V9(5) VALUE ZEROES.
-           05  WS-CIRCUMFERENCE PIC 9(5)V9(5) VALUE ZEROES.
-           05  WS-AREA          PIC 9(5)V9(5) VALUE ZEROES.
+           05  WS-RADIUS        PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-RADIUS-INPUT  PIC X(14) JUSTIFIED RIGHT
+                                           VALUE SPACES.
+           05  WS-RADIUS-NUMCHECK PIC X(14) VALUE SPACES.
+           05  WS-CIRCUMFERENCE PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-AREA          PIC 9(5)V9(9) VALUE ZEROES.
 
        01  WS-DISPLAY-VALUES.
-           05  WS-DISPLAY-AREA          PIC Z99.99.
-           05  WS-DISPLAY-CIRCUMFERENCE PIC Z99.99.
+           05  WS-DISPLAY-AREA          PIC ZZZZ9.999999.
+           05  WS-DISPLAY-CIRCUMFERENCE PIC ZZZZ9.999999.
+
+       01  WS-MODE-CONTROL.
+           05  BATCH-MODE-ANSWER    PIC X VALUE 'N'.
+               88  BATCH-MODE            VALUE 'Y'.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-RADIUS-FILE-STATUS==.
+           05  SHAPE-CHOICE         PIC X VALUE 'C'.
+               88  CIRCLE-SHAPE          VALUE 'C'.
+               88  RECTANGLE-SHAPE       VALUE 'R'.
+               88  TRIANGLE-SHAPE        VALUE 'T'.
+           05  UNIT-CHOICE          PIC XX VALUE "CM".
+               88  UNIT-INCHES           VALUE "IN".
+           05  TRIANGLE-SCHEME-ANSWER PIC X VALUE 'B'.
+               88  SIDES-SCHEME           VALUE 'S'.
+               88  BASE-HEIGHT-SCHEME     VALUE 'B'.
+
+       01  WS-RECTANGLE.
+           05  WS-LENGTH         PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-WIDTH          PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-PERIMETER      PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-DISPLAY-PERIMETER PIC ZZZZ9.999999.
+
+       01  WS-TRIANGLE.
+           05  WS-BASE           PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-HEIGHT         PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-SIDE-A         PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-SIDE-B         PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-SIDE-C         PIC 9(5)V9(9) VALUE ZEROES.
+           05  WS-SEMI-PERIMETER PIC 9(5)V9(9) VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
        0001-START.
-           PERFORM 0002-READ-RADIUS.
-           PERFORM 0003-CALCULATE-CIRCUMFERENCE.
-           PERFORM 0004-CALCULATE-AREA.
-           PERFORM 0005-PRINT-RESULTS.
+           DISPLAY "Batch mode? Enter Y to process radius.dat, "
+               "N for interactive: ".
+           ACCEPT BATCH-MODE-ANSWER.
+           IF BATCH-MODE
+               PERFORM 0006-BATCH-PROCESS
+           ELSE
+               DISPLAY "Shape? (C)ircle, (R)ectangle, (T)riangle: "
+               ACCEPT SHAPE-CHOICE
+               IF RECTANGLE-SHAPE
+                   PERFORM 0008-READ-RECTANGLE
+                   PERFORM 0009-CALCULATE-RECTANGLE
+                   PERFORM 0010-PRINT-RECTANGLE-RESULTS
+               ELSE
+                   IF TRIANGLE-SHAPE
+                       PERFORM 0011-READ-TRIANGLE
+                       PERFORM 0012-CALCULATE-TRIANGLE
+                       PERFORM 0013-PRINT-TRIANGLE-RESULTS
+                   ELSE
+                       PERFORM 0002-READ-RADIUS
+                       PERFORM 0003-CALCULATE-CIRCUMFERENCE
+                       PERFORM 0004-CALCULATE-AREA
+                       PERFORM 0005-PRINT-RESULTS
+                   END-IF
+               END-IF
+           END-IF.
            STOP RUN.
 
        0002-READ-RADIUS.
-           DISPLAY "Insert the circle radius: ".
-           ACCEPT WS-RADIUS.
+           DISPLAY "Units? Enter CM or IN: ".
+           ACCEPT UNIT-CHOICE.
+           PERFORM 0014-PROMPT-FOR-RADIUS.
+           PERFORM 0014-PROMPT-FOR-RADIUS
+               UNTIL WS-RADIUS IS GREATER THAN ZEROES.
 
        0003-CALCULATE-CIRCUMFERENCE.
            DISPLAY "Calculating circumference...".
@@ -40,12 +106,115 @@
 
        0004-CALCULATE-AREA.
            DISPLAY "Calculating area...".
-           COMPUTE WS-AREA = WS-RADIUS ** 2 * WS-PI.
+           COMPUTE WS-AREA = WS-RADIUS * WS-RADIUS * WS-PI.
            MOVE WS-AREA TO WS-DISPLAY-AREA.
 
        0005-PRINT-RESULTS.
            DISPLAY "The circle circumference is: ",
-               WS-DISPLAY-CIRCUMFERENCE.
-           DISPLAY "The circle area is: ", WS-DISPLAY-AREA.
+               WS-DISPLAY-CIRCUMFERENCE, " ", UNIT-CHOICE.
+           DISPLAY "The circle area is: ", WS-DISPLAY-AREA,
+               " SQUARE ", UNIT-CHOICE.
+
+       0006-BATCH-PROCESS.
+           OPEN INPUT RADIUSFILE.
+           IF WS-RADIUS-FILE-STATUS-OK
+               READ RADIUSFILE
+                   AT END SET WS-RADIUS-FILE-STATUS-EOF TO TRUE
+               END-READ
+               PERFORM 0007-PROCESS-ONE-RADIUS
+                   UNTIL WS-RADIUS-FILE-STATUS-EOF
+               CLOSE RADIUSFILE
+           ELSE
+               DISPLAY "radius.dat not found; skipping batch mode."
+           END-IF.
+
+       0007-PROCESS-ONE-RADIUS.
+           MOVE RADIUS-RECORD TO WS-RADIUS.
+           PERFORM 0003-CALCULATE-CIRCUMFERENCE.
+           PERFORM 0004-CALCULATE-AREA.
+           PERFORM 0005-PRINT-RESULTS.
+           READ RADIUSFILE
+               AT END SET WS-RADIUS-FILE-STATUS-EOF TO TRUE
+           END-READ.
+
+       0008-READ-RECTANGLE.
+           DISPLAY "Insert the rectangle length: ".
+           ACCEPT WS-LENGTH.
+           DISPLAY "Insert the rectangle width: ".
+           ACCEPT WS-WIDTH.
+
+       0009-CALCULATE-RECTANGLE.
+           COMPUTE WS-AREA = WS-LENGTH * WS-WIDTH.
+           COMPUTE WS-PERIMETER = 2 * (WS-LENGTH + WS-WIDTH).
+           MOVE WS-AREA TO WS-DISPLAY-AREA.
+           MOVE WS-PERIMETER TO WS-DISPLAY-PERIMETER.
+
+       0010-PRINT-RECTANGLE-RESULTS.
+           DISPLAY "The rectangle area is: ", WS-DISPLAY-AREA.
+           DISPLAY "The rectangle perimeter is: ",
+               WS-DISPLAY-PERIMETER.
+
+       0011-READ-TRIANGLE.
+           DISPLAY "Triangle input? Enter B for base/height, "
+               "S for three sides: ".
+           ACCEPT TRIANGLE-SCHEME-ANSWER.
+           IF SIDES-SCHEME
+               DISPLAY "Insert triangle side A: "
+               ACCEPT WS-SIDE-A
+               DISPLAY "Insert triangle side B: "
+               ACCEPT WS-SIDE-B
+               DISPLAY "Insert triangle side C: "
+               ACCEPT WS-SIDE-C
+           ELSE
+               DISPLAY "Insert the triangle base: "
+               ACCEPT WS-BASE
+               DISPLAY "Insert the triangle height: "
+               ACCEPT WS-HEIGHT
+           END-IF.
+
+       0012-CALCULATE-TRIANGLE.
+           IF SIDES-SCHEME
+               COMPUTE WS-SEMI-PERIMETER =
+                   (WS-SIDE-A + WS-SIDE-B + WS-SIDE-C) / 2
+               COMPUTE WS-AREA = FUNCTION SQRT(
+                   WS-SEMI-PERIMETER
+                   * (WS-SEMI-PERIMETER - WS-SIDE-A)
+                   * (WS-SEMI-PERIMETER - WS-SIDE-B)
+                   * (WS-SEMI-PERIMETER - WS-SIDE-C))
+               COMPUTE WS-PERIMETER =
+                   WS-SIDE-A + WS-SIDE-B + WS-SIDE-C
+           ELSE
+               COMPUTE WS-AREA = .5 * WS-BASE * WS-HEIGHT
+           END-IF.
+           MOVE WS-AREA TO WS-DISPLAY-AREA.
+           IF SIDES-SCHEME
+               MOVE WS-PERIMETER TO WS-DISPLAY-PERIMETER
+           END-IF.
+
+       0013-PRINT-TRIANGLE-RESULTS.
+           DISPLAY "The triangle area is: ", WS-DISPLAY-AREA.
+           IF SIDES-SCHEME
+               DISPLAY "The triangle perimeter is: ",
+                   WS-DISPLAY-PERIMETER
+           ELSE
+               DISPLAY "The triangle perimeter is not available ",
+                   "for the base/height input scheme."
+           END-IF.
+
+       0014-PROMPT-FOR-RADIUS.
+           DISPLAY "Insert the circle radius: ".
+           ACCEPT WS-RADIUS-INPUT.
+           INSPECT WS-RADIUS-INPUT REPLACING LEADING SPACE BY ZERO.
+           MOVE WS-RADIUS-INPUT TO WS-RADIUS-NUMCHECK.
+           INSPECT WS-RADIUS-NUMCHECK REPLACING ALL "." BY "0".
+           IF WS-RADIUS-NUMCHECK IS NOT NUMERIC
+               DISPLAY "Radius must be numeric. Try again."
+               MOVE ZEROES TO WS-RADIUS
+           ELSE
+               MOVE WS-RADIUS-INPUT TO WS-RADIUS
+               IF WS-RADIUS IS EQUAL TO ZEROES
+                   DISPLAY "Radius must be greater than zero. Try again"
+               END-IF
+           END-IF.
 
        END PROGRAM CIRCLECALCS.

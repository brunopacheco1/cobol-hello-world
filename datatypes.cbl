@@ -29,16 +29,18 @@
            05 long-u   usage binary-long    unsigned value  4294967295.
            05 dble     usage binary-double  signed   value -4294967295.
            05 dble-u   usage binary-double  unsigned value  8294967295.
-      *   05 cmp0       usage comp-0.  TODO
+           05 cmp0     usage comp-0         pic s99v999   value -12.34.
        01  floating-data.
            05 dbl        usage float-long      value -3.40282e+038.
            05 flt        usage float-short     value 3.40282e+038.
-      *   05 b32        usage FLOAT-BINARY-32  signed.      TODO
-      *   05 b64        usage FLOAT-BINARY-64  signed.      TODO
-      *   05 b128       usage FLOAT-BINARY-128 signed.      TODO
-      *   05 b32-u      usage FLOAT-BINARY-32  unsigned.    TODO
-      *   05 b64-u      usage FLOAT-BINARY-64  unsigned.    TODO
-      *   05 b128-u     usage FLOAT-BINARY-128 unsigned.    TODO
+      *  FLOAT-BINARY-32/64/128 are not available in this dialect;
+      *  FLOAT-SHORT/FLOAT-LONG/FLOAT-EXTENDED are the equivalent IEEE
+      *  binary formats, so those are used instead. IEEE binary floats
+      *  carry their own sign bit, so there is no separate unsigned
+      *  form to demonstrate.
+           05 b32        usage float-short    value 3.40282e+038.
+           05 b64        usage float-long     value -3.40282e+038.
+           05 b128       usage float-extended value 3.40282e+038.
       *
       *  --> missing:   floating point edited pictures,
       *                 those are left to the reader as excercise :-)
@@ -64,6 +66,12 @@
            05 net-num4   pic -zz9.999   usage national blank when zero.
            05 nat2        pic n(36)
              value nx"0054006500730074002000E420AC".
+       01  self-check.
+           05 checks-passed pic 99 value zero.
+           05 checks-failed pic 99 value zero.
+           05 check-passed-switch pic x value "N".
+               88 check-passed value "Y".
+           05 check-message pic x(40).
        PROCEDURE DIVISION.
            set  idx    to 255
            set  point  to address of ppoint
@@ -88,6 +96,7 @@
            display "cmpx-u = ", cmpx-u
            display "cmpn = ", cmpn
            display "cmpn-u = ", cmpn-u
+           display "cmp0 = ", cmp0
            display "chr = ", chr
            display "chr-u = ", chr-u
            display "shrt = ", shrt
@@ -97,6 +106,9 @@
            display "dble-u = ", dble-u
            display "dbl = ", dbl
            display "flt = ", flt
+           display "b32 = ", b32
+           display "b64 = ", b64
+           display "b128 = ", b128
            display "r2d2 = ", r2d2
            display "point = ", point
            display "ppoint = ", ppoint
@@ -114,5 +126,696 @@
            display "net-num3 = ", net-num3
            display "net-num4 = ", net-num4
            display "nat2 = ", nat2
-           
+
+      *  --> self-check: boundary-value tests covering every USAGE
+      *                  above -- MIN, MAX, and an overflow past MAX
+      *                  for each storage family with well-defined
+      *                  overflow behavior. binary-char/short/long
+      *                  wrap around (two's complement); comp-5/
+      *                  comp-x/comp-n/binary simply grow past their
+      *                  PICTURE on ADD, since the native binary
+      *                  container is wider than the digit count
+      *                  declared, and only truncate once MOVEd into
+      *                  a narrower item; packed-decimal/display/
+      *                  comp-6 are stored at exactly their PICTURE's
+      *                  width, so ADD truncates the overflow digit
+      *                  immediately; and float-short overflows
+      *                  cleanly to infinity. binary-double and
+      *                  float-long are checked at representative
+      *                  large values rather than the true 64-bit/
+      *                  IEEE-754 limits, and float-extended is
+      *                  checked at MIN/MAX only, since GnuCOBOL
+      *                  itself warns at compile time that its
+      *                  FLOAT-EXTENDED support is unfinished and
+      *                  subject to change. comp-0 is left out of
+      *                  the boundary tests entirely, since GnuCOBOL
+      *                  warns at compile time that USAGE COMP-0 is
+      *                  not implemented and silently substitutes a
+      *                  different representation for it.
+
+           move -128 to chr
+           if chr = -128
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr min -128" to check-message
+           perform record-check
+
+           move 127 to chr
+           if chr = 127
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr max 127" to check-message
+           perform record-check
+
+           add 1 to chr
+           if chr = -128
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr overflow wraps to -128" to check-message
+           perform record-check
+
+           move 0 to chr-u
+           if chr-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr-u min 0" to check-message
+           perform record-check
+
+           move 255 to chr-u
+           if chr-u = 255
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr-u max 255" to check-message
+           perform record-check
+
+           add 1 to chr-u
+           if chr-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "chr-u overflow wraps to 0" to check-message
+           perform record-check
+
+           move -32768 to shrt
+           if shrt = -32768
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt min -32768" to check-message
+           perform record-check
+
+           move 32767 to shrt
+           if shrt = 32767
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt max 32767" to check-message
+           perform record-check
+
+           add 1 to shrt
+           if shrt = -32768
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt overflow wraps to -32768" to check-message
+           perform record-check
+
+           move 0 to shrt-u
+           if shrt-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt-u min 0" to check-message
+           perform record-check
+
+           move 65535 to shrt-u
+           if shrt-u = 65535
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt-u max 65535" to check-message
+           perform record-check
+
+           add 1 to shrt-u
+           if shrt-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "shrt-u overflow wraps to 0" to check-message
+           perform record-check
+
+           move -2147483648 to long
+           if long = -2147483648
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long min -2147483648" to check-message
+           perform record-check
+
+           move 2147483647 to long
+           if long = 2147483647
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long max 2147483647" to check-message
+           perform record-check
+
+           add 1 to long
+           if long = -2147483648
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long overflow wraps to -2147483648" to check-message
+           perform record-check
+
+           move 0 to long-u
+           if long-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long-u min 0" to check-message
+           perform record-check
+
+           move 4294967295 to long-u
+           if long-u = 4294967295
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long-u max 4294967295" to check-message
+           perform record-check
+
+           add 1 to long-u
+           if long-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "long-u overflow wraps to 0" to check-message
+           perform record-check
+
+           move -8589934592 to dble
+           if dble = -8589934592
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dble min -8589934592" to check-message
+           perform record-check
+
+           move 8589934592 to dble
+           if dble = 8589934592
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dble max 8589934592" to check-message
+           perform record-check
+
+           move 0 to dble-u
+           if dble-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dble-u min 0" to check-message
+           perform record-check
+
+           move 17179869184 to dble-u
+           if dble-u = 17179869184
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dble-u max 17179869184" to check-message
+           perform record-check
+
+           move -99.999 to cmp5
+           if cmp5 = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5 min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to cmp5
+           if cmp5 = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5 max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmp5
+           if cmp5 = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5 overflow grows to 100.000" to check-message
+           perform record-check
+
+           move -99.999 to cmpx
+           if cmpx = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to cmpx
+           if cmpx = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmpx
+           if cmpx = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx overflow grows to 100.000" to check-message
+           perform record-check
+
+           move -99.999 to cmpn
+           if cmpn = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to cmpn
+           if cmpn = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmpn
+           if cmpn = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn overflow grows to 100.000" to check-message
+           perform record-check
+
+           move -99.999 to bin
+           if bin = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to bin
+           if bin = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to bin
+           if bin = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin overflow grows to 100.000" to check-message
+           perform record-check
+
+           move 0 to cmp5-u
+           if cmp5-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to cmp5-u
+           if cmp5-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmp5-u
+           if cmp5-u = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp5-u overflow grows to 100.000" to check-message
+           perform record-check
+
+           move 0 to cmpx-u
+           if cmpx-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to cmpx-u
+           if cmpx-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmpx-u
+           if cmpx-u = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpx-u overflow grows to 100.000" to check-message
+           perform record-check
+
+           move 0 to cmpn-u
+           if cmpn-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to cmpn-u
+           if cmpn-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmpn-u
+           if cmpn-u = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmpn-u overflow grows to 100.000" to check-message
+           perform record-check
+
+           move 0 to bin-u
+           if bin-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to bin-u
+           if bin-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to bin-u
+           if bin-u = 100.000
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "bin-u overflow grows to 100.000" to check-message
+           perform record-check
+
+           move -99.999 to cmp3
+           if cmp3 = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3 min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to cmp3
+           if cmp3 = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3 max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmp3
+           if cmp3 = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3 overflow truncates to 0" to check-message
+           perform record-check
+
+           move -99.999 to disp
+           if disp = -99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp min -99.999" to check-message
+           perform record-check
+
+           move 99.999 to disp
+           if disp = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to disp
+           if disp = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp overflow truncates to 0" to check-message
+           perform record-check
+
+           move 0 to cmp3-u
+           if cmp3-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to cmp3-u
+           if cmp3-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmp3-u
+           if cmp3-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp3-u overflow truncates to 0" to check-message
+           perform record-check
+
+           move 0 to disp-u
+           if disp-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp-u min 0" to check-message
+           perform record-check
+
+           move 99.999 to disp-u
+           if disp-u = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp-u max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to disp-u
+           if disp-u = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "disp-u overflow truncates to 0" to check-message
+           perform record-check
+
+           move 0 to cmp6
+           if cmp6 = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp6 min 0" to check-message
+           perform record-check
+
+           move 99.999 to cmp6
+           if cmp6 = 99.999
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp6 max 99.999" to check-message
+           perform record-check
+
+           add 0.001 to cmp6
+           if cmp6 = 0
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "cmp6 overflow truncates to 0" to check-message
+           perform record-check
+
+           move -3.40282e+038 to flt
+           if flt = -3.40282e+038
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "flt min -3.40282E+038" to check-message
+           perform record-check
+
+           move 3.40282e+038 to flt
+           if flt = 3.40282e+038
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "flt max 3.40282E+038" to check-message
+           perform record-check
+
+           multiply flt by 10 giving flt
+           if flt > 1.0e+038
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "flt overflow becomes infinity" to check-message
+           perform record-check
+
+           move -3.40282e+038 to b32
+           if b32 = -3.40282e+038
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b32 min -3.40282E+038" to check-message
+           perform record-check
+
+           move 3.40282e+038 to b32
+           if b32 = 3.40282e+038
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b32 max 3.40282E+038" to check-message
+           perform record-check
+
+           move -1.7e+308 to dbl
+           if dbl = -1.7e+308
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dbl min -1.7E+308" to check-message
+           perform record-check
+
+           move 1.7e+308 to dbl
+           if dbl = 1.7e+308
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "dbl max 1.7E+308" to check-message
+           perform record-check
+
+           move -1.7e+308 to b64
+           if b64 = -1.7e+308
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b64 min -1.7E+308" to check-message
+           perform record-check
+
+           move 1.7e+308 to b64
+           if b64 = 1.7e+308
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b64 max 1.7E+308" to check-message
+           perform record-check
+
+           move -1.0e+300 to b128
+           if b128 = -1.0e+300
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b128 min -1.0E+300" to check-message
+           perform record-check
+
+           move 1.0e+300 to b128
+           if b128 = 1.0e+300
+               move "Y" to check-passed-switch
+           else
+               move "N" to check-passed-switch
+           end-if
+           move "b128 max 1.0E+300" to check-message
+           perform record-check
+
+
+           if checks-failed = zero
+               display "self-check: all ", checks-passed, " passed"
+           else
+               display "self-check: ", checks-passed, " passed, ",
+                   checks-failed, " failed"
+           end-if
+
            GOBACK.
+
+       record-check.
+           if check-passed
+               add 1 to checks-passed
+               display "PASS: ", check-message
+           else
+               add 1 to checks-failed
+               display "FAIL: ", check-message
+           end-if.

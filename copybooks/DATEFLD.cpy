@@ -0,0 +1,21 @@
+      *****************************************************
+      * DATEFLD - SHARED YEAR/MONTH/DAY DATE GROUP          *
+      * STANDARDIZES THE STARTDATE-STYLE BREAKDOWN SO EVERY *
+      * NEW FILE LAYOUT (TRANSACTIONS, TERMINATIONS, HIRES) *
+      * USES THE SAME SHAPE INSTEAD OF REDEFINING IT.       *
+      *                                                      *
+      * MONTH/DAY CARRY A COARSE RANGE CHECK HERE; A VALID   *
+      * DAY FOR THE GIVEN MONTH STILL NEEDS THE CALLING      *
+      * PROGRAM'S OWN DAYS-IN-MONTH CHECK (LEAP YEARS, ETC). *
+      *                                                      *
+      * COPY DATEFLD REPLACING ==:GROUP:== BY ==YOUR-GROUP== *
+      *                        ==:YEAR:==  BY ==YOUR-YEAR==  *
+      *                        ==:MONTH:== BY ==YOUR-MONTH== *
+      *                        ==:DAY:==   BY ==YOUR-DAY==   *
+      *****************************************************
+            :GROUP:.
+                03  :YEAR:            PIC 9(4).
+                03  :MONTH:           PIC 9(2).
+                    88  :MONTH:-VALID        VALUES 01 THRU 12.
+                03  :DAY:             PIC 9(2).
+                    88  :DAY:-IN-RANGE       VALUES 01 THRU 31.

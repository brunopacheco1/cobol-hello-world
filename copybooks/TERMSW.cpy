@@ -0,0 +1,10 @@
+      *****************************************************
+      * TERMSW - SHARED EMPLOYMENT TERMINATION SWITCH       *
+      * FLAGS WHETHER AN EMPLOYEE HAS LEFT THE COMPANY, SO   *
+      * THE YEARLY ARCHIVE RUN KNOWS WHO IS ELIGIBLE ONCE    *
+      * THE RETENTION WINDOW ON THEIR STARTDATE HAS PASSED.  *
+      *                                                      *
+      * COPY TERMSW REPLACING ==:NAME:== BY ==YOUR-FIELD==   *
+      *****************************************************
+       02  :NAME:                    PIC X(1) VALUE "N".
+           88  :NAME:-TERMINATED       VALUE "Y".

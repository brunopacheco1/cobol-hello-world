@@ -0,0 +1,11 @@
+      *****************************************************
+      * TOTALAMTFLD - SHARED AGGREGATE MONEY-AMOUNT FIELD   *
+      * STANDARDIZES THE PIC SHAPE USED FOR A WHOLE-TICKET  *
+      * DOLLAR AMOUNT (SUBTOTAL, TAX, DISCOUNT, TENDER,     *
+      * CHANGE), SO THE CASH REGISTER STOPS EACH FIELD      *
+      * REDECLARING ITS OWN PIC 99999V99.                    *
+      *                                                      *
+      * COPY TOTALAMTFLD REPLACING ==:NAME:== BY             *
+      *     ==YOUR-NAME==                                    *
+      *****************************************************
+       05  :NAME:          PIC 99999V99 VALUE ZEROES.

@@ -0,0 +1,10 @@
+      *****************************************************
+      * MONEYFLD - SHARED EDITED MONEY-AMOUNT FIELD         *
+      * FACTORED OUT OF DATATYPES.CBL SO EVERY PROGRAM THAT *
+      * DISPLAYS OR PRINTS A DOLLAR AMOUNT USES THE SAME    *
+      * PICTURE SHAPE.                                      *
+      *                                                      *
+      * COPY MONEYFLD REPLACING ==:NAME:==  BY ==YOUR-NAME==*
+      *                         ==:WIDTH:== BY ==PIC-CLAUSE==*
+      *****************************************************
+       05  :NAME:          PIC :WIDTH:.

@@ -0,0 +1,10 @@
+      *****************************************************
+      * QTYFLD - SHARED EDITED QUANTITY FIELD               *
+      * FACTORED OUT OF DATATYPES.CBL SO EVERY PROGRAM THAT *
+      * DISPLAYS OR PRINTS A QUANTITY USES THE SAME         *
+      * PICTURE SHAPE.                                      *
+      *                                                      *
+      * COPY QTYFLD REPLACING ==:NAME:==  BY ==YOUR-NAME==  *
+      *                       ==:WIDTH:== BY ==PIC-CLAUSE== *
+      *****************************************************
+       05  :NAME:          PIC :WIDTH:.

@@ -0,0 +1,14 @@
+      *****************************************************
+      * FILESTAT - SHARED FILE-STATUS FIELD                 *
+      * STANDARD TWO-CHARACTER FILE STATUS FIELD WITH 88-   *
+      * LEVEL CONDITIONS FOR OK / EOF / ERROR, SO EVERY      *
+      * FILE-USING PROGRAM CHECKS STATUS THE SAME WAY.       *
+      *                                                      *
+      * COPY FILESTAT REPLACING ==:NAME:== BY ==YOUR-FIELD==*
+      *****************************************************
+       05  :NAME:                    PIC X(2).
+           88  :NAME:-OK               VALUE "00".
+           88  :NAME:-EOF              VALUE "10".
+           88  :NAME:-ERROR            VALUE "20" "21" "22" "23"
+               "24" "30" "34" "35" "37" "38" "39" "41" "42" "43"
+               "44" "46" "47" "48" "49".

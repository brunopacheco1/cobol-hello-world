@@ -0,0 +1,11 @@
+      *****************************************************
+      * SALARYFLD - SHARED EMPLOYEE SALARY FIELD            *
+      * STANDARDIZES THE WHOLE-DOLLAR SALARY PICTURE SO      *
+      * EVERY RECORD THAT CARRIES A SALARY (MASTER, NEW,     *
+      * TRANSACTION, ARCHIVE) USES THE SAME SHAPE INSTEAD    *
+      * OF EACH SITE REDECLARING ITS OWN PIC 9(9).           *
+      *                                                      *
+      * COPY SALARYFLD REPLACING ==:FIELD:== BY              *
+      *     ==02 YOUR-FIELD==                                *
+      *****************************************************
+       :FIELD:           PIC 9(9).

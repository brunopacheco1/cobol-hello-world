@@ -0,0 +1,10 @@
+      *****************************************************
+      * UNITAMTFLD - SHARED PER-UNIT PRICE/COST FIELD       *
+      * STANDARDIZES THE PIC SHAPE USED FOR A SINGLE ITEM'S *
+      * PRICE OR COST, SO THE ITEM MASTER AND THE CASH      *
+      * REGISTER'S IN-MEMORY ITEM TABLE DO NOT EACH          *
+      * REDECLARE A SLIGHTLY DIFFERENT PIC 999V99.           *
+      *                                                      *
+      * COPY UNITAMTFLD REPLACING ==:NAME:== BY ==YOUR-NAME==*
+      *****************************************************
+       05  :NAME:          PIC 999V99.

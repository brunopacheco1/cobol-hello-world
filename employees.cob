@@ -11,13 +11,32 @@
            SELECT EMPLOYEEFILE ASSIGN TO "employees.dat"
             FILE STATUS IS FILE-CHECK-KEY
             ORGANIZATION IS LINE SEQUENTIAL.
-                     
+
            SELECT NEWEMPLOYEEFILE ASSIGN TO "new_employees.dat"
             ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT REPORTFILE ASSIGN TO "salary.lpt"
             ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINTFILE ASSIGN TO "checkpoint.dat"
+            FILE STATUS IS WS-CKPT-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENDERREPORTFILE ASSIGN TO "gender_pay.lpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPTRANFILE ASSIGN TO "emp_transactions.dat"
+            FILE STATUS IS WS-TRAN-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPARCHIVE ASSIGN TO "emp_archive.dat"
+            FILE STATUS IS WS-ARCHIVE-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALARYBANDFILE ASSIGN TO "salary_exceptions.lpt"
+            FILE STATUS IS WS-BAND-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEEFILE.
@@ -27,38 +46,878 @@
            02 EMPLOYEENAME.
               03 LASTNAME       PIC X(10).
               03 FIRSTNAME      PIC X(10).
-           02 STARTDATE.
-              03 START-YEAR     PIC 9(4).
-              03 START-MONTH    PIC 9(2).
-              03 START-DAY      PIC 9(2).
-           02 SALARY            PIC 9(9).
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==02 STARTDATE==
+               ==:YEAR:== BY ==START-YEAR==
+               ==:MONTH:== BY ==START-MONTH==
+               ==:DAY:== BY ==START-DAY==.
+           COPY SALARYFLD REPLACING ==:FIELD:== BY ==02 SALARY==.
            02 GENDER            PIC X.
+           COPY TERMSW REPLACING ==:NAME:== BY
+               ==TERMINATED-SWITCH==.
+
        FD  NEWEMPLOYEEFILE.
-       01  EMPDETAILS.
-           88 ENDOFFILE         VALUE HIGH-VALUES.
-           02 EMPLOYEEID        PIC 9(7).
-           02 EMPLOYEENAME.
-              03 LASTNAME       PIC X(10).
-              03 FIRSTNAME      PIC X(10).
-           02 STARTDATE.
-              03 START-YEAR     PIC 9(4).
-              03 START-MONTH    PIC 9(2).
-              03 START-DAY      PIC 9(2).
-            02 SALARY           PIC 9(9).
-            02 GENDER           PIC X.
+       01  NEWEMPDETAILS.
+           02 NEW-EMPLOYEEID    PIC 9(7).
+           02 NEW-EMPLOYEENAME.
+              03 NEW-LASTNAME   PIC X(10).
+              03 NEW-FIRSTNAME  PIC X(10).
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==02 NEW-STARTDATE==
+               ==:YEAR:== BY ==NEW-START-YEAR==
+               ==:MONTH:== BY ==NEW-START-MONTH==
+               ==:DAY:== BY ==NEW-START-DAY==.
+           COPY SALARYFLD REPLACING ==:FIELD:== BY ==02 NEW-SALARY==.
+           02 NEW-GENDER         PIC X.
+           COPY TERMSW REPLACING ==:NAME:== BY
+               ==NEW-TERMINATED-SWITCH==.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE           PIC X(132).
+
+       FD  CHECKPOINTFILE.
+       01  CHECKPOINT-RECORD.
+           02 CKPT-LAST-EMPLOYEEID PIC 9(7).
+
+       FD  GENDERREPORTFILE.
+       01  GENDER-REPORT-LINE    PIC X(132).
+
+       FD  EMPTRANFILE.
+       01  EMPTRANDETAILS.
+           88 TRAN-ENDOFFILE       VALUE HIGH-VALUES.
+           02 TRAN-ACTION-CODE     PIC X.
+           02 TRAN-EMPLOYEEID      PIC 9(7).
+           02 TRAN-EMPLOYEENAME.
+              03 TRAN-LASTNAME     PIC X(10).
+              03 TRAN-FIRSTNAME    PIC X(10).
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==02 TRAN-STARTDATE==
+               ==:YEAR:== BY ==TRAN-START-YEAR==
+               ==:MONTH:== BY ==TRAN-START-MONTH==
+               ==:DAY:== BY ==TRAN-START-DAY==.
+           COPY SALARYFLD REPLACING ==:FIELD:== BY ==02 TRAN-SALARY==.
+           02 TRAN-GENDER          PIC X.
+
+       FD  EMPARCHIVE.
+       01  ARCHIVE-RECORD.
+           02 ARCHIVE-EMPLOYEEID   PIC 9(7).
+           02 ARCHIVE-EMPLOYEENAME.
+              03 ARCHIVE-LASTNAME  PIC X(10).
+              03 ARCHIVE-FIRSTNAME PIC X(10).
+           COPY DATEFLD REPLACING
+               ==:GROUP:== BY ==02 ARCHIVE-STARTDATE==
+               ==:YEAR:== BY ==ARCHIVE-START-YEAR==
+               ==:MONTH:== BY ==ARCHIVE-START-MONTH==
+               ==:DAY:== BY ==ARCHIVE-START-DAY==.
+           COPY SALARYFLD REPLACING ==:FIELD:== BY
+               ==02 ARCHIVE-SALARY==.
+           02 ARCHIVE-GENDER       PIC X.
+           COPY TERMSW REPLACING ==:NAME:== BY
+               ==ARCHIVE-TERMINATED-SWITCH==.
+
+       FD  SALARYBANDFILE.
+       01  BAND-REPORT-LINE         PIC X(132).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
-           05 FILE-CHECK-KEY    PIC X(2).
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==FILE-CHECK-KEY==.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-CKPT-FILE-STATUS==.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-ARCHIVE-FILE-STATUS==.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-BAND-FILE-STATUS==.
+           05 WS-LINE-COUNT     PIC 9(3)  VALUE ZEROES.
+           05 WS-PAGE-COUNT     PIC 9(3)  VALUE ZEROES.
+           05 WS-LINES-PER-PAGE PIC 9(3)  VALUE 40.
+           05 WS-GRAND-TOTAL-SALARY PIC 9(11) VALUE ZEROES.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+           05 WS-RECORDS-SINCE-CKPT  PIC 9(5) VALUE ZEROES.
+           05 WS-RESTART-EMPLOYEEID  PIC 9(7) VALUE ZEROES.
+           05 WS-RESTART-SWITCH      PIC X(1) VALUE "N".
+              88 WS-RESTART-MODE     VALUE "Y".
+           05 WS-ARCHIVE-SWITCH      PIC X(1) VALUE "N".
+              88 WS-ARCHIVE-AVAILABLE VALUE "Y".
+           05 WS-RETENTION-YEARS     PIC 9(3) VALUE 007.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR             PIC 9(4).
+           05 WS-RUN-MONTH            PIC 9(2).
+           05 WS-RUN-DAY              PIC 9(2).
+
+       01  WS-TENURE-AREAS.
+           05 WS-YEARS-OF-SERVICE     PIC 9(3)    VALUE ZEROES.
+           05 WS-RAISE-PERCENT-PER-YEAR PIC V999  VALUE .010.
+           05 WS-RAISE-AMOUNT         PIC 9(9)V99 VALUE ZEROES.
+           05 WS-TOTAL-RAISES-APPLIED PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-IN-RECORD-COUNT      PIC 9(7)  VALUE ZEROES.
+           05 WS-IN-TOTAL-SALARY      PIC 9(11) VALUE ZEROES.
+           05 WS-OUT-RECORD-COUNT     PIC 9(7)  VALUE ZEROES.
+           05 WS-OUT-TOTAL-SALARY     PIC 9(11) VALUE ZEROES.
+           05 WS-SKIPPED-RECORD-COUNT PIC 9(7)  VALUE ZEROES.
+           05 WS-SKIPPED-TOTAL-SALARY PIC 9(11) VALUE ZEROES.
+           05 WS-DELETED-RECORD-COUNT PIC 9(7)  VALUE ZEROES.
+           05 WS-DELETED-TOTAL-SALARY PIC 9(11) VALUE ZEROES.
+           05 WS-ADDED-RECORD-COUNT   PIC 9(7)  VALUE ZEROES.
+           05 WS-ADDED-TOTAL-SALARY   PIC 9(11) VALUE ZEROES.
+           05 WS-ARCHIVED-RECORD-COUNT PIC 9(7)  VALUE ZEROES.
+           05 WS-ARCHIVED-TOTAL-SALARY PIC 9(11) VALUE ZEROES.
+           05 WS-CHANGE-DELTA-TOTAL   PIC S9(11) VALUE ZEROES.
+           05 WS-EXPECTED-OUT-SALARY  PIC S9(11) VALUE ZEROES.
+           05 WS-RECONCILE-SWITCH     PIC X(1)  VALUE "Y".
+              88 WS-RECONCILES        VALUE "Y".
+              88 WS-DOES-NOT-RECONCILE VALUE "N".
+
+       01  WS-TRAN-WORK-AREAS.
+           COPY FILESTAT REPLACING ==:NAME:== BY
+               ==WS-TRAN-FILE-STATUS==.
+           05 WS-TRAN-COUNT           PIC 9(4)  VALUE ZEROES.
+           05 WS-TRAN-FOUND-SWITCH    PIC X(1)  VALUE "N".
+              88 WS-TRAN-FOUND        VALUE "Y".
+           05 WS-TRAN-SKIPPED-COUNT   PIC 9(4)  VALUE ZEROES.
+
+       01  WS-TRAN-TABLE.
+           05 WS-TRAN-ENTRY OCCURS 500 TIMES
+                  DEPENDING ON WS-TRAN-COUNT INDEXED BY TX.
+              10 WS-TRAN-ACTION      PIC X.
+              10 WS-TRAN-ID          PIC 9(7).
+              10 WS-TRAN-LASTNAME    PIC X(10).
+              10 WS-TRAN-FIRSTNAME   PIC X(10).
+              10 WS-TRAN-START-YEAR  PIC 9(4).
+              10 WS-TRAN-START-MONTH PIC 9(2).
+              10 WS-TRAN-START-DAY   PIC 9(2).
+              COPY SALARYFLD REPLACING ==:FIELD:== BY
+                  ==10 WS-TRAN-SALARY==.
+              10 WS-TRAN-GENDER      PIC X.
+              10 WS-TRAN-APPLIED     PIC X VALUE "N".
+                 88 WS-TRAN-WAS-APPLIED VALUE "Y".
+
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+
+       01  WS-DATE-VALIDATION REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(2).
+           05 WS-DATE-VALID-SWITCH PIC X(1).
+              88 WS-DATE-IS-VALID  VALUE "Y".
+           05 WS-LEAP-YEAR-SWITCH  PIC X(1) VALUE "N".
+              88 WS-IS-LEAP-YEAR   VALUE "Y".
+           05 WS-YEAR-REMAINDER    PIC 9(3).
+           05 WS-YEAR-QUOTIENT     PIC 9(5).
+
+       01  WS-GENDER-TOTALS.
+           05 WS-MALE-COUNT          PIC 9(5)  VALUE ZEROES.
+           05 WS-MALE-TOTAL-SALARY   PIC 9(11) VALUE ZEROES.
+           05 WS-MALE-AVG-SALARY     PIC 9(9)V99 VALUE ZEROES.
+           05 WS-FEMALE-COUNT        PIC 9(5)  VALUE ZEROES.
+           05 WS-FEMALE-TOTAL-SALARY PIC 9(11) VALUE ZEROES.
+           05 WS-FEMALE-AVG-SALARY   PIC 9(9)V99 VALUE ZEROES.
+           05 WS-OTHER-COUNT         PIC 9(5)  VALUE ZEROES.
+           05 WS-OTHER-TOTAL-SALARY  PIC 9(11) VALUE ZEROES.
+           05 WS-OTHER-AVG-SALARY    PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-GENDER-HEADING-1.
+           05 FILLER            PIC X(37) VALUE
+              "ACME CORPORATION - GENDER PAY SUMMARY".
+
+       01  WS-GENDER-COLUMN-HEADINGS.
+           05 FILLER            PIC X(10) VALUE "GENDER".
+           05 FILLER            PIC X(10) VALUE "COUNT".
+           05 FILLER            PIC X(18) VALUE "TOTAL SALARY".
+           05 FILLER            PIC X(18) VALUE "AVERAGE SALARY".
+
+       01  WS-GENDER-DETAIL-LINE.
+           05 WS-GDL-GENDER      PIC X(10).
+           COPY QTYFLD REPLACING ==:NAME:== BY ==WS-GDL-COUNT==
+               ==:WIDTH:== BY ==ZZ,ZZ9==.
+           05 FILLER             PIC X(4) VALUE SPACES.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-GDL-TOTAL==
+               ==:WIDTH:== BY ==$$$,$$$,$$9.99==.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-GDL-AVERAGE==
+               ==:WIDTH:== BY ==$$$,$$$,$$9.99==.
+
+       01  WS-BAND-BOUNDARY-VALUES.
+           05 FILLER             PIC 9(3) VALUE 002.
+           05 FILLER             PIC 9(3) VALUE 005.
+           05 FILLER             PIC 9(3) VALUE 010.
+           05 FILLER             PIC 9(3) VALUE 020.
+           05 FILLER             PIC 9(3) VALUE 999.
+
+       01  WS-BAND-BOUNDARIES REDEFINES WS-BAND-BOUNDARY-VALUES.
+           05 WS-BAND-MAX-YEARS  OCCURS 5 TIMES PIC 9(3).
+
+       01  WS-BAND-LABEL-VALUES.
+           05 FILLER             PIC X(8) VALUE "0-2 YRS ".
+           05 FILLER             PIC X(8) VALUE "3-5 YRS ".
+           05 FILLER             PIC X(8) VALUE "6-10 YRS".
+           05 FILLER             PIC X(8) VALUE "11-20YRS".
+           05 FILLER             PIC X(8) VALUE "21+ YRS ".
+
+       01  WS-BAND-LABELS REDEFINES WS-BAND-LABEL-VALUES.
+           05 WS-BAND-LABEL      OCCURS 5 TIMES PIC X(8).
+
+       01  WS-BAND-STATS.
+           05 WS-BAND-STAT OCCURS 5 TIMES.
+              10 WS-BAND-COUNT          PIC 9(7)  VALUE ZEROES.
+              10 WS-BAND-TOTAL-SALARY   PIC 9(11) VALUE ZEROES.
+              10 WS-BAND-AVERAGE-SALARY PIC 9(9)  VALUE ZEROES.
+
+       01  WS-BAND-WORK-AREAS.
+           05 WS-BAND-IDX                    PIC 9     VALUE ZEROES.
+           05 WS-EXCEPTION-THRESHOLD-PERCENT PIC V999  VALUE .200.
+           05 WS-BAND-VARIANCE-AMOUNT        PIC S9(9) VALUE ZEROES.
+           05 WS-BAND-VARIANCE-RATIO         PIC S9V999 VALUE ZEROES.
+           05 WS-BAND-EXCEPTION-COUNT        PIC 9(7)  VALUE ZEROES.
+
+       01  WS-BAND-HEADING-1.
+           05 FILLER             PIC X(48) VALUE
+              "ACME CORPORATION - SALARY BAND EXCEPTION REPORT".
+
+       01  WS-BAND-COLUMN-HEADINGS.
+           05 FILLER             PIC X(12) VALUE "EMPLOYEEID".
+           05 FILLER             PIC X(22) VALUE "EMPLOYEENAME".
+           05 FILLER             PIC X(10) VALUE "BAND".
+           05 FILLER             PIC X(15) VALUE "SALARY".
+           05 FILLER             PIC X(15) VALUE "BAND AVERAGE".
+           05 FILLER             PIC X(10) VALUE "VARIANCE".
+
+       01  WS-BAND-DETAIL-LINE.
+           05 WS-BDL-EMPLOYEEID  PIC 9(7).
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 WS-BDL-LASTNAME    PIC X(10).
+           05 FILLER             PIC X(1) VALUE SPACES.
+           05 WS-BDL-FIRSTNAME   PIC X(10).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-BDL-BAND        PIC X(8).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-BDL-SALARY==
+               ==:WIDTH:== BY ==$$,$$$,$$9.99==.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-BDL-AVERAGE==
+               ==:WIDTH:== BY ==$$,$$$,$$9.99==.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-BDL-VARIANCE-PCT PIC +ZZ9.99.
+           05 FILLER             PIC X(1) VALUE "%".
+
+       01  WS-REPORT-HEADING-1.
+           05 FILLER            PIC X(41) VALUE
+              "ACME CORPORATION - EMPLOYEE SALARY REPORT".
+
+       01  WS-REPORT-HEADING-2.
+           05 FILLER            PIC X(10) VALUE "PAGE:".
+           05 WS-H2-PAGE        PIC ZZ9.
+
+       01  WS-REPORT-COLUMN-HEADINGS.
+           05 FILLER            PIC X(12) VALUE "EMPLOYEEID".
+           05 FILLER            PIC X(22) VALUE "EMPLOYEENAME".
+           05 FILLER            PIC X(15) VALUE "SALARY".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05 WS-DL-EMPLOYEEID  PIC 9(7).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 WS-DL-LASTNAME    PIC X(10).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 WS-DL-FIRSTNAME   PIC X(10).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-DL-SALARY==
+               ==:WIDTH:== BY ==$$,$$$,$$9.99==.
+
+       01  WS-REPORT-TOTAL-LINE.
+           05 FILLER            PIC X(24) VALUE "GRAND TOTAL SALARY:".
+           COPY MONEYFLD REPLACING ==:NAME:== BY ==WS-TL-TOTAL-SALARY==
+               ==:WIDTH:== BY ==$$$,$$$,$$9.99==.
 
        PROCEDURE DIVISION.
-       
+
        0001-READ-EMPLOYEES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 0007-LOAD-CHECKPOINT
+           PERFORM 0015-LOAD-TRANSACTIONS
+           OPEN INPUT EMPLOYEEFILE
+           PERFORM 0006-CHECK-FILE-STATUS
+           IF WS-RESTART-MODE
+               OPEN EXTEND NEWEMPLOYEEFILE
+               OPEN EXTEND REPORTFILE
+               OPEN EXTEND GENDERREPORTFILE
+           ELSE
+               OPEN OUTPUT NEWEMPLOYEEFILE
+               OPEN OUTPUT REPORTFILE
+               OPEN OUTPUT GENDERREPORTFILE
+           END-IF
+           PERFORM 0023-OPEN-ARCHIVE
+           PERFORM 0003-PRINT-REPORT-HEADINGS
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0006-CHECK-FILE-STATUS
+           PERFORM 0013-COUNT-INPUT-RECORD
+           PERFORM 0002-PROCESS-EMPLOYEE UNTIL ENDOFFILE
+           PERFORM 0020-APPLY-ADD-TRANSACTIONS
+               VARYING TX FROM 1 BY 1 UNTIL TX IS GREATER THAN
+                   WS-TRAN-COUNT
+           PERFORM 0004-PRINT-GRAND-TOTAL
+           PERFORM 0011-PRINT-GENDER-REPORT
+           PERFORM 0014-PRINT-RECONCILIATION
+           PERFORM 0009-RESET-CHECKPOINT
+           CLOSE EMPLOYEEFILE
+           CLOSE NEWEMPLOYEEFILE
+           CLOSE REPORTFILE
+           CLOSE GENDERREPORTFILE
+           IF WS-ARCHIVE-AVAILABLE
+               CLOSE EMPARCHIVE
+           END-IF
+           PERFORM 0025-RUN-SALARY-BAND-REPORT
            GO TO 9999-FINISH-PROGRAM.
        0001-END.
 
+       0002-PROCESS-EMPLOYEE.
+           IF WS-RESTART-MODE AND
+               EMPLOYEEID IS NOT GREATER THAN WS-RESTART-EMPLOYEEID
+               ADD 1 TO WS-SKIPPED-RECORD-COUNT
+               ADD SALARY TO WS-SKIPPED-TOTAL-SALARY
+           ELSE
+               PERFORM 0019-APPLY-TRANSACTION-AND-WRITE
+               PERFORM 0008-WRITE-CHECKPOINT
+           END-IF
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0006-CHECK-FILE-STATUS
+           PERFORM 0013-COUNT-INPUT-RECORD.
+       0002-END.
+
+       0003-PRINT-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-H2-PAGE
+           MOVE WS-REPORT-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-COLUMN-HEADINGS TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZEROES TO WS-LINE-COUNT.
+       0003-END.
+
+       0004-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-SALARY TO WS-TL-TOTAL-SALARY
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+       0004-END.
+
+       0005-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT IS GREATER THAN OR EQUAL TO
+               WS-LINES-PER-PAGE
+               PERFORM 0003-PRINT-REPORT-HEADINGS
+           END-IF
+           MOVE NEW-EMPLOYEEID  TO WS-DL-EMPLOYEEID
+           MOVE NEW-LASTNAME    TO WS-DL-LASTNAME
+           MOVE NEW-FIRSTNAME   TO WS-DL-FIRSTNAME
+           MOVE NEW-SALARY      TO WS-DL-SALARY
+           MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+       0005-END.
+
+       0006-CHECK-FILE-STATUS.
+           IF NOT FILE-CHECK-KEY-OK AND NOT FILE-CHECK-KEY-EOF
+               DISPLAY "EMPLOYEES ABEND - EMPLOYEEFILE I/O ERROR"
+               DISPLAY "FILE STATUS CODE: ", FILE-CHECK-KEY
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-FINISH-PROGRAM
+           END-IF.
+       0006-END.
+
+       0007-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CKPT-FILE-STATUS-OK
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS-OK AND
+                   CKPT-LAST-EMPLOYEEID IS GREATER THAN ZEROES
+                   MOVE CKPT-LAST-EMPLOYEEID TO WS-RESTART-EMPLOYEEID
+                   SET WS-RESTART-MODE TO TRUE
+                   DISPLAY "EMPLOYEES RESTARTING AFTER EMPLOYEEID: ",
+                       WS-RESTART-EMPLOYEEID
+               END-IF
+               CLOSE CHECKPOINTFILE
+           END-IF.
+       0007-END.
+
+       0008-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT IS GREATER THAN OR EQUAL TO
+               WS-CHECKPOINT-INTERVAL
+               OPEN OUTPUT CHECKPOINTFILE
+               MOVE EMPLOYEEID TO CKPT-LAST-EMPLOYEEID
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINTFILE
+               MOVE ZEROES TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+       0008-END.
+
+       0009-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE
+           MOVE ZEROES TO CKPT-LAST-EMPLOYEEID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINTFILE.
+       0009-END.
+
+       0010-ACCUMULATE-GENDER-TOTALS.
+           IF NEW-GENDER IS EQUAL TO "M"
+               ADD 1 TO WS-MALE-COUNT
+               ADD NEW-SALARY TO WS-MALE-TOTAL-SALARY
+           ELSE
+               IF NEW-GENDER IS EQUAL TO "F"
+                   ADD 1 TO WS-FEMALE-COUNT
+                   ADD NEW-SALARY TO WS-FEMALE-TOTAL-SALARY
+               ELSE
+                   ADD 1 TO WS-OTHER-COUNT
+                   ADD NEW-SALARY TO WS-OTHER-TOTAL-SALARY
+               END-IF
+           END-IF.
+       0010-END.
+
+       0011-PRINT-GENDER-REPORT.
+           MOVE WS-GENDER-HEADING-1 TO GENDER-REPORT-LINE
+           WRITE GENDER-REPORT-LINE
+           MOVE SPACES TO GENDER-REPORT-LINE
+           WRITE GENDER-REPORT-LINE
+           MOVE WS-GENDER-COLUMN-HEADINGS TO GENDER-REPORT-LINE
+           WRITE GENDER-REPORT-LINE
+           IF WS-MALE-COUNT IS GREATER THAN ZEROES
+               COMPUTE WS-MALE-AVG-SALARY ROUNDED =
+                   WS-MALE-TOTAL-SALARY / WS-MALE-COUNT
+           END-IF
+           IF WS-FEMALE-COUNT IS GREATER THAN ZEROES
+               COMPUTE WS-FEMALE-AVG-SALARY ROUNDED =
+                   WS-FEMALE-TOTAL-SALARY / WS-FEMALE-COUNT
+           END-IF
+           IF WS-OTHER-COUNT IS GREATER THAN ZEROES
+               COMPUTE WS-OTHER-AVG-SALARY ROUNDED =
+                   WS-OTHER-TOTAL-SALARY / WS-OTHER-COUNT
+           END-IF
+           MOVE "MALE"             TO WS-GDL-GENDER
+           MOVE WS-MALE-COUNT       TO WS-GDL-COUNT
+           MOVE WS-MALE-TOTAL-SALARY TO WS-GDL-TOTAL
+           MOVE WS-MALE-AVG-SALARY   TO WS-GDL-AVERAGE
+           MOVE WS-GENDER-DETAIL-LINE TO GENDER-REPORT-LINE
+           WRITE GENDER-REPORT-LINE
+           MOVE "FEMALE"            TO WS-GDL-GENDER
+           MOVE WS-FEMALE-COUNT     TO WS-GDL-COUNT
+           MOVE WS-FEMALE-TOTAL-SALARY TO WS-GDL-TOTAL
+           MOVE WS-FEMALE-AVG-SALARY   TO WS-GDL-AVERAGE
+           MOVE WS-GENDER-DETAIL-LINE TO GENDER-REPORT-LINE
+           WRITE GENDER-REPORT-LINE
+           IF WS-OTHER-COUNT IS GREATER THAN ZEROES
+               MOVE "OTHER"             TO WS-GDL-GENDER
+               MOVE WS-OTHER-COUNT      TO WS-GDL-COUNT
+               MOVE WS-OTHER-TOTAL-SALARY TO WS-GDL-TOTAL
+               MOVE WS-OTHER-AVG-SALARY   TO WS-GDL-AVERAGE
+               MOVE WS-GENDER-DETAIL-LINE TO GENDER-REPORT-LINE
+               WRITE GENDER-REPORT-LINE
+           END-IF.
+       0011-END.
+
+       0012-APPLY-TENURE-RAISE.
+           COMPUTE WS-YEARS-OF-SERVICE = WS-RUN-YEAR - START-YEAR
+           IF WS-RUN-MONTH IS LESS THAN START-MONTH OR
+               (WS-RUN-MONTH IS EQUAL TO START-MONTH AND
+                WS-RUN-DAY IS LESS THAN START-DAY)
+               SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+           END-IF
+           IF WS-YEARS-OF-SERVICE IS LESS THAN ZEROES
+               MOVE ZEROES TO WS-YEARS-OF-SERVICE
+           END-IF
+           COMPUTE WS-RAISE-AMOUNT ROUNDED =
+               SALARY * WS-RAISE-PERCENT-PER-YEAR * WS-YEARS-OF-SERVICE
+           COMPUTE NEW-SALARY = SALARY + WS-RAISE-AMOUNT.
+       0012-END.
+
+       0013-COUNT-INPUT-RECORD.
+           IF NOT ENDOFFILE
+               ADD 1 TO WS-IN-RECORD-COUNT
+               ADD SALARY TO WS-IN-TOTAL-SALARY
+           END-IF.
+       0013-END.
+
+       0014-PRINT-RECONCILIATION.
+           COMPUTE WS-EXPECTED-OUT-SALARY =
+               WS-IN-TOTAL-SALARY - WS-SKIPPED-TOTAL-SALARY -
+               WS-DELETED-TOTAL-SALARY - WS-ARCHIVED-TOTAL-SALARY +
+               WS-CHANGE-DELTA-TOTAL + WS-ADDED-TOTAL-SALARY +
+               WS-TOTAL-RAISES-APPLIED
+           IF WS-IN-RECORD-COUNT - WS-SKIPPED-RECORD-COUNT -
+               WS-DELETED-RECORD-COUNT - WS-ARCHIVED-RECORD-COUNT +
+               WS-ADDED-RECORD-COUNT
+               IS EQUAL TO WS-OUT-RECORD-COUNT AND
+               WS-EXPECTED-OUT-SALARY IS EQUAL TO WS-OUT-TOTAL-SALARY
+               SET WS-RECONCILES TO TRUE
+           ELSE
+               SET WS-DOES-NOT-RECONCILE TO TRUE
+           END-IF
+           DISPLAY "EMPLOYEES CONTROL TOTALS - RECORDS IN: ",
+               WS-IN-RECORD-COUNT, " SKIPPED: ",
+               WS-SKIPPED-RECORD-COUNT, " OUT: ", WS-OUT-RECORD-COUNT
+           DISPLAY "EMPLOYEES CONTROL TOTALS - SALARY IN: ",
+               WS-IN-TOTAL-SALARY, " RAISES: ",
+               WS-TOTAL-RAISES-APPLIED, " OUT: ", WS-OUT-TOTAL-SALARY
+           DISPLAY "EMPLOYEES CONTROL TOTALS - ARCHIVED: ",
+               WS-ARCHIVED-RECORD-COUNT
+           IF WS-DOES-NOT-RECONCILE
+               DISPLAY "EMPLOYEES RECONCILIATION FAILED - "
+                   "EMPLOYEEFILE DOES NOT RECONCILE TO NEWEMPLOYEEFILE"
+               MOVE 8 TO RETURN-CODE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "*** RECONCILIATION FAILED - SEE OPERATOR LOG ***"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "RECONCILIATION OK - RECORDS AND SALARY BALANCE"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+       0014-END.
+
+       0015-LOAD-TRANSACTIONS.
+           OPEN INPUT EMPTRANFILE
+           IF WS-TRAN-FILE-STATUS-OK
+               READ EMPTRANFILE
+                   AT END SET TRAN-ENDOFFILE TO TRUE
+               END-READ
+               PERFORM 0016-STORE-TRANSACTION UNTIL TRAN-ENDOFFILE
+               CLOSE EMPTRANFILE
+           END-IF.
+       0015-END.
+
+       0016-STORE-TRANSACTION.
+           PERFORM 0021-VALIDATE-STARTDATE
+           IF WS-DATE-IS-VALID
+               IF WS-TRAN-COUNT IS EQUAL TO 500
+                   ADD 1 TO WS-TRAN-SKIPPED-COUNT
+                   DISPLAY "WARNING - TRANSACTION TABLE FULL (500 "
+                       "MAX), EMPLOYEEID " TRAN-EMPLOYEEID
+                       " - TRANSACTION SKIPPED"
+               ELSE
+                   ADD 1 TO WS-TRAN-COUNT
+                   MOVE TRAN-ACTION-CODE  TO
+                       WS-TRAN-ACTION(WS-TRAN-COUNT)
+                   MOVE TRAN-EMPLOYEEID   TO WS-TRAN-ID(WS-TRAN-COUNT)
+                   MOVE TRAN-LASTNAME     TO
+                       WS-TRAN-LASTNAME(WS-TRAN-COUNT)
+                   MOVE TRAN-FIRSTNAME    TO
+                       WS-TRAN-FIRSTNAME(WS-TRAN-COUNT)
+                   MOVE TRAN-START-YEAR   TO
+                       WS-TRAN-START-YEAR(WS-TRAN-COUNT)
+                   MOVE TRAN-START-MONTH  TO
+                       WS-TRAN-START-MONTH(WS-TRAN-COUNT)
+                   MOVE TRAN-START-DAY    TO
+                       WS-TRAN-START-DAY(WS-TRAN-COUNT)
+                   MOVE TRAN-SALARY       TO
+                       WS-TRAN-SALARY(WS-TRAN-COUNT)
+                   MOVE TRAN-GENDER       TO
+                       WS-TRAN-GENDER(WS-TRAN-COUNT)
+               END-IF
+           ELSE
+               ADD 1 TO WS-TRAN-SKIPPED-COUNT
+               DISPLAY "WARNING - INVALID STARTDATE, EMPLOYEEID "
+                   TRAN-EMPLOYEEID " - TRANSACTION SKIPPED"
+           END-IF
+           READ EMPTRANFILE
+               AT END SET TRAN-ENDOFFILE TO TRUE
+           END-READ.
+       0016-END.
+
+       0017-FIND-TRANSACTION.
+           SET WS-TRAN-FOUND-SWITCH TO "N"
+           SET TX TO 1
+           SEARCH WS-TRAN-ENTRY
+               AT END CONTINUE
+               WHEN WS-TRAN-ID(TX) IS EQUAL TO EMPLOYEEID
+                   SET WS-TRAN-FOUND TO TRUE
+           END-SEARCH.
+       0017-END.
+
+       0018-COUNT-AND-WRITE-RECORD.
+           IF NEW-TERMINATED-SWITCH-TERMINATED AND
+               WS-RUN-YEAR - NEW-START-YEAR IS GREATER THAN
+                   OR EQUAL TO WS-RETENTION-YEARS
+               PERFORM 0024-ARCHIVE-EMPLOYEE
+           ELSE
+               WRITE NEWEMPDETAILS
+               ADD NEW-SALARY TO WS-GRAND-TOTAL-SALARY
+               ADD 1 TO WS-OUT-RECORD-COUNT
+               ADD NEW-SALARY TO WS-OUT-TOTAL-SALARY
+               ADD WS-RAISE-AMOUNT TO WS-TOTAL-RAISES-APPLIED
+               PERFORM 0005-PRINT-DETAIL-LINE
+               PERFORM 0010-ACCUMULATE-GENDER-TOTALS
+           END-IF.
+       0018-END.
+
+       0019-APPLY-TRANSACTION-AND-WRITE.
+           PERFORM 0017-FIND-TRANSACTION
+           IF WS-TRAN-FOUND AND WS-TRAN-ACTION(TX) IS EQUAL TO "D"
+               SET WS-TRAN-WAS-APPLIED(TX) TO TRUE
+               ADD 1 TO WS-DELETED-RECORD-COUNT
+               ADD SALARY TO WS-DELETED-TOTAL-SALARY
+           ELSE
+               IF WS-TRAN-FOUND AND WS-TRAN-ACTION(TX) IS EQUAL TO "C"
+                   COMPUTE WS-CHANGE-DELTA-TOTAL =
+                       WS-CHANGE-DELTA-TOTAL +
+                       WS-TRAN-SALARY(TX) - SALARY
+                   MOVE WS-TRAN-LASTNAME(TX)    TO LASTNAME
+                   MOVE WS-TRAN-FIRSTNAME(TX)   TO FIRSTNAME
+                   MOVE WS-TRAN-START-YEAR(TX)  TO START-YEAR
+                   MOVE WS-TRAN-START-MONTH(TX) TO START-MONTH
+                   MOVE WS-TRAN-START-DAY(TX)   TO START-DAY
+                   MOVE WS-TRAN-SALARY(TX)      TO SALARY
+                   MOVE WS-TRAN-GENDER(TX)      TO GENDER
+                   SET WS-TRAN-WAS-APPLIED(TX) TO TRUE
+               END-IF
+               IF WS-TRAN-FOUND AND WS-TRAN-ACTION(TX) IS EQUAL TO "T"
+                   SET TERMINATED-SWITCH-TERMINATED TO TRUE
+                   SET WS-TRAN-WAS-APPLIED(TX) TO TRUE
+               END-IF
+               MOVE EMPLOYEEID   TO NEW-EMPLOYEEID
+               MOVE EMPLOYEENAME TO NEW-EMPLOYEENAME
+               MOVE STARTDATE    TO NEW-STARTDATE
+               MOVE GENDER       TO NEW-GENDER
+               MOVE TERMINATED-SWITCH TO NEW-TERMINATED-SWITCH
+               PERFORM 0012-APPLY-TENURE-RAISE
+               PERFORM 0018-COUNT-AND-WRITE-RECORD
+           END-IF.
+       0019-END.
+
+       0020-APPLY-ADD-TRANSACTIONS.
+           IF WS-TRAN-ACTION(TX) IS EQUAL TO "A" AND
+               NOT WS-TRAN-WAS-APPLIED(TX)
+               MOVE WS-TRAN-ID(TX)          TO EMPLOYEEID
+               MOVE WS-TRAN-LASTNAME(TX)    TO LASTNAME
+               MOVE WS-TRAN-FIRSTNAME(TX)   TO FIRSTNAME
+               MOVE WS-TRAN-START-YEAR(TX)  TO START-YEAR
+               MOVE WS-TRAN-START-MONTH(TX) TO START-MONTH
+               MOVE WS-TRAN-START-DAY(TX)   TO START-DAY
+               MOVE WS-TRAN-SALARY(TX)      TO SALARY
+               MOVE WS-TRAN-GENDER(TX)      TO GENDER
+               MOVE "N"                     TO TERMINATED-SWITCH
+               SET WS-TRAN-WAS-APPLIED(TX) TO TRUE
+               ADD 1 TO WS-ADDED-RECORD-COUNT
+               ADD SALARY TO WS-ADDED-TOTAL-SALARY
+               MOVE EMPLOYEEID   TO NEW-EMPLOYEEID
+               MOVE EMPLOYEENAME TO NEW-EMPLOYEENAME
+               MOVE STARTDATE    TO NEW-STARTDATE
+               MOVE GENDER       TO NEW-GENDER
+               MOVE TERMINATED-SWITCH TO NEW-TERMINATED-SWITCH
+               PERFORM 0012-APPLY-TENURE-RAISE
+               PERFORM 0018-COUNT-AND-WRITE-RECORD
+           END-IF.
+       0020-END.
+
+       0021-VALIDATE-STARTDATE.
+           SET WS-DATE-VALID-SWITCH TO "Y"
+           IF NOT TRAN-START-MONTH-VALID
+               SET WS-DATE-VALID-SWITCH TO "N"
+           ELSE
+               PERFORM 0022-CHECK-LEAP-YEAR
+               IF TRAN-START-MONTH IS EQUAL TO 2 AND WS-IS-LEAP-YEAR
+                   IF TRAN-START-DAY IS LESS THAN 1 OR
+                       TRAN-START-DAY IS GREATER THAN 29
+                       SET WS-DATE-VALID-SWITCH TO "N"
+                   END-IF
+               ELSE
+                   IF TRAN-START-DAY IS LESS THAN 1 OR
+                       TRAN-START-DAY IS GREATER THAN
+                           WS-DAYS-IN-MONTH(TRAN-START-MONTH)
+                       SET WS-DATE-VALID-SWITCH TO "N"
+                   END-IF
+               END-IF
+           END-IF.
+       0021-END.
+
+       0022-CHECK-LEAP-YEAR.
+           SET WS-LEAP-YEAR-SWITCH TO "N"
+           DIVIDE TRAN-START-YEAR BY 4
+               GIVING WS-YEAR-QUOTIENT
+               REMAINDER WS-YEAR-REMAINDER
+           IF WS-YEAR-REMAINDER IS EQUAL TO 0
+               DIVIDE TRAN-START-YEAR BY 100
+                   GIVING WS-YEAR-QUOTIENT
+                   REMAINDER WS-YEAR-REMAINDER
+               IF WS-YEAR-REMAINDER IS NOT EQUAL TO 0
+                   SET WS-IS-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE TRAN-START-YEAR BY 400
+                       GIVING WS-YEAR-QUOTIENT
+                       REMAINDER WS-YEAR-REMAINDER
+                   IF WS-YEAR-REMAINDER IS EQUAL TO 0
+                       SET WS-IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       0022-END.
+
+       0023-OPEN-ARCHIVE.
+           OPEN EXTEND EMPARCHIVE
+           IF NOT WS-ARCHIVE-FILE-STATUS-OK
+               OPEN OUTPUT EMPARCHIVE
+           END-IF
+           IF WS-ARCHIVE-FILE-STATUS-OK
+               SET WS-ARCHIVE-AVAILABLE TO TRUE
+           END-IF.
+       0023-END.
+
+       0024-ARCHIVE-EMPLOYEE.
+           MOVE NEW-EMPLOYEEID   TO ARCHIVE-EMPLOYEEID
+           MOVE NEW-EMPLOYEENAME TO ARCHIVE-EMPLOYEENAME
+           MOVE NEW-STARTDATE    TO ARCHIVE-STARTDATE
+           MOVE SALARY           TO ARCHIVE-SALARY
+           MOVE NEW-GENDER       TO ARCHIVE-GENDER
+           MOVE NEW-TERMINATED-SWITCH TO ARCHIVE-TERMINATED-SWITCH
+           IF WS-ARCHIVE-AVAILABLE
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-RECORD-COUNT
+               ADD SALARY TO WS-ARCHIVED-TOTAL-SALARY
+           END-IF.
+       0024-END.
+
+       0025-RUN-SALARY-BAND-REPORT.
+           PERFORM 0026-OPEN-BAND-REPORT
+           PERFORM 0027-LOAD-TENURE-BANDS
+           PERFORM 0029-COMPUTE-BAND-AVERAGES
+               VARYING WS-BAND-IDX FROM 1 BY 1
+               UNTIL WS-BAND-IDX IS GREATER THAN 5
+           PERFORM 0030-FLAG-BAND-EXCEPTIONS
+           CLOSE SALARYBANDFILE.
+       0025-END.
+
+       0026-OPEN-BAND-REPORT.
+           OPEN OUTPUT SALARYBANDFILE
+           MOVE WS-BAND-HEADING-1 TO BAND-REPORT-LINE
+           WRITE BAND-REPORT-LINE
+           MOVE WS-BAND-COLUMN-HEADINGS TO BAND-REPORT-LINE
+           WRITE BAND-REPORT-LINE.
+       0026-END.
+
+       0027-LOAD-TENURE-BANDS.
+           OPEN INPUT EMPLOYEEFILE
+           PERFORM 0006-CHECK-FILE-STATUS
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0028-ACCUMULATE-BAND-RECORD UNTIL ENDOFFILE
+           CLOSE EMPLOYEEFILE.
+       0027-END.
+
+       0028-ACCUMULATE-BAND-RECORD.
+           PERFORM 0033-COMPUTE-YEARS-OF-SERVICE
+           PERFORM 0031-DETERMINE-BAND
+           ADD 1 TO WS-BAND-COUNT(WS-BAND-IDX)
+           ADD SALARY TO WS-BAND-TOTAL-SALARY(WS-BAND-IDX)
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0006-CHECK-FILE-STATUS.
+       0028-END.
+
+       0029-COMPUTE-BAND-AVERAGES.
+           IF WS-BAND-COUNT(WS-BAND-IDX) IS GREATER THAN ZEROES
+               COMPUTE WS-BAND-AVERAGE-SALARY(WS-BAND-IDX) ROUNDED =
+                   WS-BAND-TOTAL-SALARY(WS-BAND-IDX) /
+                       WS-BAND-COUNT(WS-BAND-IDX)
+           END-IF.
+       0029-END.
+
+       0030-FLAG-BAND-EXCEPTIONS.
+           OPEN INPUT EMPLOYEEFILE
+           PERFORM 0006-CHECK-FILE-STATUS
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0034-CHECK-ONE-EXCEPTION UNTIL ENDOFFILE
+           CLOSE EMPLOYEEFILE.
+       0030-END.
+
+       0031-DETERMINE-BAND.
+           MOVE 1 TO WS-BAND-IDX
+           PERFORM 0032-ADVANCE-BAND-INDEX
+               UNTIL WS-YEARS-OF-SERVICE IS NOT GREATER THAN
+                   WS-BAND-MAX-YEARS(WS-BAND-IDX)
+               OR WS-BAND-IDX IS EQUAL TO 5.
+       0031-END.
+
+       0032-ADVANCE-BAND-INDEX.
+           ADD 1 TO WS-BAND-IDX.
+       0032-END.
+
+       0033-COMPUTE-YEARS-OF-SERVICE.
+           COMPUTE WS-YEARS-OF-SERVICE = WS-RUN-YEAR - START-YEAR
+           IF WS-RUN-MONTH IS LESS THAN START-MONTH OR
+               (WS-RUN-MONTH IS EQUAL TO START-MONTH AND
+                WS-RUN-DAY IS LESS THAN START-DAY)
+               SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+           END-IF
+           IF WS-YEARS-OF-SERVICE IS LESS THAN ZEROES
+               MOVE ZEROES TO WS-YEARS-OF-SERVICE
+           END-IF.
+       0033-END.
+
+       0034-CHECK-ONE-EXCEPTION.
+           PERFORM 0033-COMPUTE-YEARS-OF-SERVICE
+           PERFORM 0031-DETERMINE-BAND
+           IF WS-BAND-AVERAGE-SALARY(WS-BAND-IDX) IS GREATER THAN
+               ZEROES
+               COMPUTE WS-BAND-VARIANCE-AMOUNT =
+                   SALARY - WS-BAND-AVERAGE-SALARY(WS-BAND-IDX)
+               COMPUTE WS-BAND-VARIANCE-RATIO ROUNDED =
+                   WS-BAND-VARIANCE-AMOUNT /
+                       WS-BAND-AVERAGE-SALARY(WS-BAND-IDX)
+               IF WS-BAND-VARIANCE-RATIO IS GREATER THAN
+                   WS-EXCEPTION-THRESHOLD-PERCENT OR
+                   WS-BAND-VARIANCE-RATIO IS LESS THAN
+                       WS-EXCEPTION-THRESHOLD-PERCENT * -1
+                   PERFORM 0035-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM 0006-CHECK-FILE-STATUS.
+       0034-END.
+
+       0035-WRITE-EXCEPTION-LINE.
+           MOVE EMPLOYEEID TO WS-BDL-EMPLOYEEID
+           MOVE LASTNAME TO WS-BDL-LASTNAME
+           MOVE FIRSTNAME TO WS-BDL-FIRSTNAME
+           MOVE WS-BAND-LABEL(WS-BAND-IDX) TO WS-BDL-BAND
+           MOVE SALARY TO WS-BDL-SALARY
+           MOVE WS-BAND-AVERAGE-SALARY(WS-BAND-IDX) TO WS-BDL-AVERAGE
+           COMPUTE WS-BDL-VARIANCE-PCT ROUNDED =
+               WS-BAND-VARIANCE-RATIO * 100
+           MOVE WS-BAND-DETAIL-LINE TO BAND-REPORT-LINE
+           WRITE BAND-REPORT-LINE
+           ADD 1 TO WS-BAND-EXCEPTION-COUNT.
+       0035-END.
+
        9999-FINISH-PROGRAM.
-           STOP RUN.
+           GOBACK.
        9999-END.
-       
+
        END PROGRAM EMPLOYEES.
